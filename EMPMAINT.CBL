@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+      *****************************************************************
+      * EMPMAINT
+      * Applies add/change/delete transactions to the employee master
+      * (EMPFILE.DAT) between pay cycles, so HR no longer has to
+      * hand-edit INPUTSORT.DAT and rerun FH06's 1000-SORT-PARA just
+      * to fix a name or drop a terminated record.
+      *
+      * Classic old-master/transaction batch update: EMPTRANS.DAT is
+      * sorted on EMP-ID, matched against the current EMPFILE.DAT, and
+      * a new master is written to NEWEMPFILE.DAT. The operator
+      * promotes NEWEMPFILE.DAT to EMPFILE.DAT before the next FH06
+      * run, the same way a new EMPFILE.DAT is produced by FH06 today.
+      *
+      * EMPFILE.DAT itself comes out of FH06's 1000-SORT-PARA sorted
+      * by location/technology, not EMP-ID, so it is sorted again here
+      * into OLDSORT.DAT before the merge - the match logic below
+      * depends on ascending EMP-ID on both sides of the EVALUATE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE-IN  ASSIGN TO 'EMPTRANS.DAT'.
+           SELECT TRANS-WORK     ASSIGN TO 'TRANWORK.DAT'.
+           SELECT TRANS-SORTED   ASSIGN TO 'TRANSORT.DAT'.
+           SELECT OLD-MASTER-IN  ASSIGN TO 'EMPFILE.DAT'.
+           SELECT OLD-MASTER-WORK ASSIGN TO 'OLDWORK.DAT'.
+           SELECT OLD-MASTER-SORTED ASSIGN TO 'OLDSORT.DAT'.
+           SELECT NEW-MASTER     ASSIGN TO 'NEWEMPFILE.DAT'.
+           SELECT MAINT-LOG      ASSIGN TO 'MAINTLOG.REP'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE-IN
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  TRANS-FILE-RECORD      PIC X(80).
+
+       SD  TRANS-WORK.
+       01  TRANS-WORK-RECORD.
+           03  TW-ACTION           PIC X(01).
+           03  TW-EMP-ID           PIC X(05).
+           03  FILLER              PIC X(74).
+
+       FD  TRANS-SORTED
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           03  TC-ACTION           PIC X(01).
+               88  TC-ADD                VALUE 'A'.
+               88  TC-CHANGE             VALUE 'C'.
+               88  TC-DELETE             VALUE 'D'.
+           COPY EMPREC REPLACING EMPLOYEE-RECORD BY TC-EMPLOYEE-RECORD.
+
+       FD  OLD-MASTER-IN
+           RECORD CONTAINS 79 CHARACTERS
+           RECORDING MODE IS F.
+       01  OLD-MASTER-IN-RECORD   PIC X(79).
+
+       SD  OLD-MASTER-WORK.
+       01  OLD-MASTER-WORK-RECORD.
+           03  OM-EMP-ID           PIC X(05).
+           03  FILLER              PIC X(74).
+
+       FD  OLD-MASTER-SORTED
+           RECORD CONTAINS 79 CHARACTERS
+           RECORDING MODE IS F.
+           COPY EMPREC REPLACING EMPLOYEE-RECORD BY OLD-EMPLOYEE-RECORD.
+
+       FD  NEW-MASTER
+           RECORD CONTAINS 79 CHARACTERS
+           RECORDING MODE IS F.
+           COPY EMPREC REPLACING EMPLOYEE-RECORD BY NEW-EMPLOYEE-RECORD.
+
+       FD  MAINT-LOG
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  LOG-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-FLAG             PIC X(01)      VALUE 'N'.
+           88  OLD-EOF                    VALUE 'Y'.
+       01  WS-TRANS-FLAG           PIC X(01)      VALUE 'N'.
+           88  TRANS-EOF                   VALUE 'Y'.
+       01  WS-COUNTS.
+           03  WS-ADD-CNT          PIC 9(05)      VALUE ZERO.
+           03  WS-CHG-CNT          PIC 9(05)      VALUE ZERO.
+           03  WS-DEL-CNT          PIC 9(05)      VALUE ZERO.
+           03  WS-REJ-CNT          PIC 9(05)      VALUE ZERO.
+       01  LOG-LINE.
+           03  FILLER              PIC X(06)      VALUE SPACES.
+           03  LOG-MSG             PIC X(74)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-SORT-PARA
+           PERFORM 1100-SORT-OLD-MASTER-PARA
+           PERFORM 2000-INITIAL-PARA
+           PERFORM 5000-PROCESS-PARA UNTIL OLD-EOF AND TRANS-EOF
+           PERFORM 9000-END-PARA
+           STOP RUN.
+      *
+       1000-SORT-PARA.
+           SORT TRANS-WORK
+               ON ASCENDING KEY TW-EMP-ID
+               USING TRANS-FILE-IN
+               GIVING TRANS-SORTED.
+      *
+       1100-SORT-OLD-MASTER-PARA.
+           SORT OLD-MASTER-WORK
+               ON ASCENDING KEY OM-EMP-ID
+               USING OLD-MASTER-IN
+               GIVING OLD-MASTER-SORTED.
+      *
+       2000-INITIAL-PARA.
+           OPEN INPUT OLD-MASTER-SORTED
+           OPEN OUTPUT NEW-MASTER
+           OPEN OUTPUT MAINT-LOG
+           OPEN INPUT TRANS-SORTED
+           MOVE 'EMPMAINT RUN STARTED'   TO LOG-MSG
+           WRITE LOG-RECORD FROM LOG-LINE
+           PERFORM 3000-READ-OLD-PARA
+           PERFORM 4000-READ-TRANS-PARA.
+      *
+       3000-READ-OLD-PARA.
+           READ OLD-MASTER-SORTED
+               AT END
+                   MOVE 'Y' TO WS-OLD-FLAG
+           END-READ.
+      *
+       4000-READ-TRANS-PARA.
+           READ TRANS-SORTED
+               AT END
+                   MOVE 'Y' TO WS-TRANS-FLAG
+           END-READ.
+      *
+       5000-PROCESS-PARA.
+           EVALUATE TRUE
+               WHEN TRANS-EOF
+                   PERFORM 5100-WRITE-OLD-PARA
+               WHEN OLD-EOF
+                   PERFORM 5200-APPLY-TRANS-PARA
+               WHEN EMP-ID OF TC-EMPLOYEE-RECORD <
+                    EMP-ID OF OLD-EMPLOYEE-RECORD
+                   PERFORM 5200-APPLY-TRANS-PARA
+               WHEN EMP-ID OF TC-EMPLOYEE-RECORD =
+                    EMP-ID OF OLD-EMPLOYEE-RECORD
+                   PERFORM 5300-MATCHED-TRANS-PARA
+               WHEN OTHER
+                   PERFORM 5100-WRITE-OLD-PARA
+           END-EVALUATE.
+      *
+       5100-WRITE-OLD-PARA.
+           MOVE OLD-EMPLOYEE-RECORD TO NEW-EMPLOYEE-RECORD
+           WRITE NEW-EMPLOYEE-RECORD
+           PERFORM 3000-READ-OLD-PARA.
+      *
+       5200-APPLY-TRANS-PARA.
+           IF TC-ADD
+               MOVE TC-EMPLOYEE-RECORD TO NEW-EMPLOYEE-RECORD
+               WRITE NEW-EMPLOYEE-RECORD
+               ADD 1 TO WS-ADD-CNT
+               STRING 'ADDED EMP-ID ' EMP-ID OF TC-EMPLOYEE-RECORD
+                   DELIMITED BY SIZE INTO LOG-MSG
+               WRITE LOG-RECORD FROM LOG-LINE
+           ELSE
+               ADD 1 TO WS-REJ-CNT
+               STRING 'REJECTED - NO MATCHING MASTER FOR EMP-ID '
+                   EMP-ID OF TC-EMPLOYEE-RECORD
+                   DELIMITED BY SIZE INTO LOG-MSG
+               WRITE LOG-RECORD FROM LOG-LINE
+           END-IF
+           PERFORM 4000-READ-TRANS-PARA.
+      *
+       5300-MATCHED-TRANS-PARA.
+           EVALUATE TRUE
+               WHEN TC-CHANGE
+                   MOVE TC-EMPLOYEE-RECORD TO NEW-EMPLOYEE-RECORD
+                   WRITE NEW-EMPLOYEE-RECORD
+                   ADD 1 TO WS-CHG-CNT
+                   STRING 'CHANGED EMP-ID ' EMP-ID OF TC-EMPLOYEE-RECORD
+                       DELIMITED BY SIZE INTO LOG-MSG
+                   WRITE LOG-RECORD FROM LOG-LINE
+                   PERFORM 3000-READ-OLD-PARA
+               WHEN TC-DELETE
+                   ADD 1 TO WS-DEL-CNT
+                   STRING 'DELETED EMP-ID ' EMP-ID OF TC-EMPLOYEE-RECORD
+                       DELIMITED BY SIZE INTO LOG-MSG
+                   WRITE LOG-RECORD FROM LOG-LINE
+                   PERFORM 3000-READ-OLD-PARA
+               WHEN OTHER
+                   ADD 1 TO WS-REJ-CNT
+                   STRING 'REJECTED - ADD FOR EXISTING EMP-ID '
+                       EMP-ID OF TC-EMPLOYEE-RECORD
+                       DELIMITED BY SIZE INTO LOG-MSG
+                   WRITE LOG-RECORD FROM LOG-LINE
+                   PERFORM 5100-WRITE-OLD-PARA
+           END-EVALUATE
+           PERFORM 4000-READ-TRANS-PARA.
+      *
+       9000-END-PARA.
+           MOVE 'EMPMAINT RUN COMPLETE'  TO LOG-MSG
+           WRITE LOG-RECORD FROM LOG-LINE
+           STRING 'ADDS=' WS-ADD-CNT ' CHANGES=' WS-CHG-CNT
+               ' DELETES=' WS-DEL-CNT ' REJECTS=' WS-REJ-CNT
+               DELIMITED BY SIZE INTO LOG-MSG
+           WRITE LOG-RECORD FROM LOG-LINE
+           CLOSE OLD-MASTER-SORTED
+           CLOSE NEW-MASTER
+           CLOSE TRANS-SORTED
+           CLOSE MAINT-LOG.
