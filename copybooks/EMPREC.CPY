@@ -0,0 +1,27 @@
+      *****************************************************************
+      * EMPREC.CPY
+      * Canonical EMPLOYEE-RECORD layout for the employee master
+      * (EMPFILE.DAT). Shared by FH06 and the employee-file
+      * maintenance/inquiry/deduction programs so the layout only
+      * has to change in one place.
+      *
+      * Current record length: 79 characters.
+      *****************************************************************
+       01  EMPLOYEE-RECORD.
+           03  EMP-ID              PIC X(05).
+           03  EMP-NAME            PIC X(15).
+           03  EMP-LOC             PIC X(03).
+           03  EMP-DOB.
+               04  EMP-DOB-Y       PIC X(04).
+               04  EMP-DOB-M       PIC X(02).
+               04  EMP-DOB-D       PIC X(02).
+           03  EMP-TECH            PIC X(05).
+           03  EMP-EARN            PIC 9(05)V99.
+           03  EMP-DEDN            PIC 9(05)V99.
+           03  EMP-STATUS          PIC X(01)      VALUE 'A'.
+               88  EMP-ACTIVE                     VALUE 'A'.
+               88  EMP-TERMINATED                 VALUE 'T'.
+           03  EMP-BANK-RTN        PIC X(09)      VALUE SPACES.
+           03  EMP-BANK-ACCT       PIC X(12)      VALUE SPACES.
+           03  EMP-DEPT            PIC X(04)      VALUE SPACES.
+           03  EMP-CURRENCY        PIC X(03)      VALUE 'USD'.
