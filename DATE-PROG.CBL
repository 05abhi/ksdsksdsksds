@@ -1,27 +1,45 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. DATE-PROG.
- DATA DIVISION.
-* 
- WORKING-STORAGE SECTION.
- 01 WS-MONTH-TABLE  PIC X(36) VALUE
-     'JANFEBMARAPRMAYJUNJULAUGSEPNOVDEC'.
- 01 FILLER  REDEFINES WS-MONTH-TABLE.
-     03 WS-MONTH PIC X(03) OCCURS 12 TIMES.
- 01 WS-DATE. 
-     03 WS-DATE-YY     PIC 9(02) VALUE ZERO.
-     03 WS-DATE-MM     PIC 9(02) VALUE ZERO.
-     03 WS-DATE-DD     PIC 9(02) VALUE ZERO.
- 01 WS-OUT-DATE.
-   ` 03 WS-DATE-DD     PIC 9(02) VALUE ZERO.
-     03 FILLER         PIC X(01) VALUE '-'.
-     03 WS-DATE-MMM    PIC X(03) VALUE ZERO.
-     03 FILLER         PIC X(03) VALUE '-20'.
-     03 WS-DATE-YY     PIC 9(02) VALUE ZERO.
-*     
- PROCEDURE DIVISION.   
-     ACCEPT WS-DATE FROM DATE
-     MOVE CORR WS-DATE TO WS-OUT-DATE
-     MOVE WS-MONTH(WS-DATE-MM) TO WS-DATE-MMM
-     DISPLAY WS-OUT-DATE
-     STOP RUN.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATE-PROG.
+      *****************************************************************
+      * DATE-PROG
+      * Shared date-formatting subprogram. Formats an
+      * 8-digit YYYYMMDD date into DD-MMM-YYYY. Reworked from a
+      * stand-alone ACCEPT/DISPLAY program into a CALL'd subprogram so
+      * FH06 (and any other caller) can format both the run date and
+      * an employee's date of birth through one routine instead of
+      * duplicating the logic inline. Fixed along the way: the old
+      * month table was missing OCT (11 entries crammed into 12 OCCURS
+      * slots, misaligning every month from OCT on), and the old
+      * output layout hardcoded the century as '-20', which would
+      * have been wrong past the year 2099 - this version carries a
+      * real 4-digit year straight through from the caller.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MONTH-TABLE              PIC X(36)  VALUE
+           'JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC'.
+       01  FILLER REDEFINES WS-MONTH-TABLE.
+           03  WS-MONTH                PIC X(03)  OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+       01  LS-IN-DATE                  PIC 9(08).
+       01  LS-IN-DATE-R REDEFINES LS-IN-DATE.
+           03  LS-IN-YYYY              PIC 9(04).
+           03  LS-IN-MM                PIC 9(02).
+           03  LS-IN-DD                PIC 9(02).
+       01  LS-OUT-DATE                 PIC X(11).
+
+       PROCEDURE DIVISION USING LS-IN-DATE LS-OUT-DATE.
+       0000-MAIN-PARA.
+           MOVE SPACES             TO LS-OUT-DATE
+           MOVE LS-IN-DD           TO LS-OUT-DATE(1:2)
+           MOVE '-'                TO LS-OUT-DATE(3:1)
+           IF LS-IN-MM >= 1 AND LS-IN-MM <= 12
+              MOVE WS-MONTH(LS-IN-MM) TO LS-OUT-DATE(4:3)
+           ELSE
+              MOVE '???'              TO LS-OUT-DATE(4:3)
+           END-IF
+           MOVE '-'                TO LS-OUT-DATE(7:1)
+           MOVE LS-IN-YYYY         TO LS-OUT-DATE(8:4)
+           GOBACK.
