@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOB-PROG.
+      *****************************************************************
+      * DOB-PROG
+      * Shared date-of-birth validation subprogram. Checks an 8-digit
+      * YYYYMMDD date (year/month/day numeric, month 01-12, day valid
+      * for month with a Feb-29 leap-year check) and hands back a Y/N
+      * valid flag plus a short reason when it is not. Factored out of
+      * FH06's date-of-birth check and EMPINQ's inquiry-screen check,
+      * which carried the same year/month/day rules verbatim in both
+      * programs - a future rule change now only has to be made here.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MONTH-DAY-TABLE          PIC X(24)  VALUE
+           '312831303130313130313031'.
+       01  FILLER REDEFINES WS-MONTH-DAY-TABLE.
+           03  WS-MONTH-DAYS           PIC 9(02)  OCCURS 12 TIMES.
+       01  WS-DOB-MAX-DAY              PIC 9(02)  VALUE ZERO.
+       01  WS-DOB-LEAP-FLAG            PIC X(01)  VALUE 'N'.
+           88  WS-DOB-LEAP-YEAR               VALUE 'Y'.
+       01  WS-DOB-DIVIDE-WORK.
+           03  WS-DOB-DIV-QUOT         PIC 9(04)  VALUE ZERO.
+           03  WS-DOB-REM-4            PIC 9(04)  VALUE ZERO.
+           03  WS-DOB-REM-100          PIC 9(04)  VALUE ZERO.
+           03  WS-DOB-REM-400          PIC 9(04)  VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LS-DOB.
+           03  LS-DOB-Y                PIC 9(04).
+           03  LS-DOB-M                PIC 9(02).
+           03  LS-DOB-D                PIC 9(02).
+       01  LS-DOB-VALID-FLAG           PIC X(01).
+           88  LS-DOB-VALID                    VALUE 'Y'.
+       01  LS-DOB-REASON               PIC X(40).
+
+       PROCEDURE DIVISION USING LS-DOB LS-DOB-VALID-FLAG LS-DOB-REASON.
+       0000-MAIN-PARA.
+           MOVE 'Y'    TO LS-DOB-VALID-FLAG
+           MOVE SPACES TO LS-DOB-REASON
+           IF LS-DOB-Y NOT NUMERIC OR LS-DOB-M NOT NUMERIC
+                                    OR LS-DOB-D NOT NUMERIC
+              MOVE 'N' TO LS-DOB-VALID-FLAG
+              MOVE 'NON-NUMERIC DATE OF BIRTH' TO LS-DOB-REASON
+           ELSE
+              IF LS-DOB-M < 1 OR LS-DOB-M > 12
+                 MOVE 'N' TO LS-DOB-VALID-FLAG
+                 MOVE 'INVALID MONTH' TO LS-DOB-REASON
+              ELSE
+                 MOVE WS-MONTH-DAYS(LS-DOB-M) TO WS-DOB-MAX-DAY
+                 IF LS-DOB-M = 2
+                    PERFORM 0100-CHECK-LEAP-YEAR-PARA
+                    IF WS-DOB-LEAP-YEAR
+                       MOVE 29 TO WS-DOB-MAX-DAY
+                    END-IF
+                 END-IF
+                 IF LS-DOB-D < 1 OR LS-DOB-D > WS-DOB-MAX-DAY
+                    MOVE 'N' TO LS-DOB-VALID-FLAG
+                    MOVE 'INVALID DAY FOR MONTH' TO LS-DOB-REASON
+                 END-IF
+              END-IF
+           END-IF
+           GOBACK.
+      *
+       0100-CHECK-LEAP-YEAR-PARA.
+           MOVE 'N' TO WS-DOB-LEAP-FLAG
+           DIVIDE LS-DOB-Y BY 4   GIVING WS-DOB-DIV-QUOT
+                                  REMAINDER WS-DOB-REM-4
+           DIVIDE LS-DOB-Y BY 100 GIVING WS-DOB-DIV-QUOT
+                                  REMAINDER WS-DOB-REM-100
+           DIVIDE LS-DOB-Y BY 400 GIVING WS-DOB-DIV-QUOT
+                                  REMAINDER WS-DOB-REM-400
+           IF WS-DOB-REM-4 = 0
+              AND (WS-DOB-REM-100 NOT = 0 OR WS-DOB-REM-400 = 0)
+              MOVE 'Y' TO WS-DOB-LEAP-FLAG
+           END-IF.
