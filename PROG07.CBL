@@ -1,55 +1,300 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. PROG07.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 01  WS-A              PIC 9(02).
- 01  WS-B              PIC 9(02).
- 01  WS-OUTPUT.
-     03 WS-ADD         PIC 9(05).
-     03 WS-SUB         PIC S9(02).
-     03 WS-MUL         PIC 9(03).
-     03 WS-DIV         PIC 9(02)V99.
- 01  WS-DISPLAY.
-     03 WS-NEG         PIC -9(02).
-     03 WS-DEC         PIC 9(02).99.
- 01  WS-DISPLAY.
-     03 WS-O2          PIC Z9.
-     03 WS-O3          PIC ZZ9.
-     03 WS-O4          PIC ZZZ9.
-     03 WS-O5          PIC ZZZZ9.
- 01  WS-VARIABLE       PIC X(09).
- PROCEDURE DIVISION.
-     ACCEPT WS-A
-     ACCEPT WS-B
-     IF WS-A IS NOT NUMERIC OR WS-B IS NOT NUMERIC
-        DISPLAY 'INPUTS ARE NOT NUMERIC'
-        STOP RUN
-     ELSE
-*
-     DISPLAY '-----------------------------'
-     DISPLAY 'A - ', WS-A
-     DISPLAY 'B - ', WS-B
-     DISPLAY '-----------------------------'
-     DISPLAY 'OUTPUT - '
-*
-     ADD WS-A TO WS-B GIVING WS-ADD
-     MOVE WS-ADD TO WS-O5
-     DISPLAY 'ADDITION - ', WS-O5
-*
-     SUBTRACT WS-A FROM WS-B GIVING WS-SUB
-     MOVE WS-SUB TO WS-NEG
-     DISPLAY 'SUBTRACTION - ', WS-NEG
-*
-     MULTIPLY WS-A BY WS-B GIVING WS-MUL
-     DISPLAY 'MULTIPLICATION - ', WS-MUL
-*
-     IF WS-B = 0
-        DISPLAY 'ZERO DIVIDE NOT POSSIBLE - POSITIVE CHECK'
-     ELSE
-        DIVIDE WS-A BY WS-B GIVING WS-DIV
-        MOVE WS-DIV TO WS-DEC
-        DISPLAY 'DIVISION - ', WS-DEC
-     END-IF.
-*
-     ACCEPT WS-VARIABLE
-     STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG07.
+      *****************************************************************
+      * PROG07
+      * Batch deduction-adjustment processor. Used to ACCEPT
+      * two numbers from the console, reject the pair with a STOP RUN
+      * if either was non-numeric, and otherwise DISPLAY addition/
+      * subtraction/multiplication/division against them - checked
+      * arithmetic by hand, never real payroll data.
+      *
+      * Reworked into a batch companion to PROG06's deduction engine:
+      * reads a batch of manual EMP-EARN/EMP-DEDN adjustments
+      * (DEDNTRANS.DAT) and applies each one to the matching employee
+      * in EMPFILE.DAT, the same old-master/transaction merge shape
+      * EMPMAINT already uses for add/change/delete transactions. The
+      * non-numeric check that used to abort the whole job (the
+      * IF ... IS NOT NUMERIC below) is kept in the same place, now
+      * guarding one transaction instead of the whole run.
+      *
+      * A transaction that fails the non-numeric check no
+      * longer stops the job. It is written, with its offending values
+      * and a reason code, to a new DEDNSUSP.DAT suspense file
+      * (5350-WRITE-SUSPENSE-PARA) and the run continues with the
+      * remaining transactions.
+      *
+      * The operator promotes NEWEMPFILE.DAT to EMPFILE.DAT before the
+      * next PROG06/FH06 run, same as EMPMAINT's NEWEMPFILE.DAT.
+      *
+      * EMPFILE.DAT comes out of FH06's 1000-SORT-PARA sorted by
+      * location/technology, not EMP-ID, so it is sorted again here
+      * into DEDNOSRT.DAT before the merge - the match logic below
+      * depends on ascending EMP-ID on both sides of the EVALUATE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE-IN  ASSIGN TO 'DEDNTRANS.DAT'.
+           SELECT TRANS-WORK     ASSIGN TO 'DEDNWORK.DAT'.
+           SELECT TRANS-SORTED   ASSIGN TO 'DEDNSORT.DAT'.
+           SELECT OLD-MASTER-IN  ASSIGN TO 'EMPFILE.DAT'.
+           SELECT OLD-MASTER-WORK ASSIGN TO 'OLDWORK.DAT'.
+           SELECT OLD-MASTER-SORTED ASSIGN TO 'DEDNOSRT.DAT'.
+           SELECT NEW-MASTER     ASSIGN TO 'NEWEMPFILE.DAT'.
+           SELECT DEDN-ADJ-LOG   ASSIGN TO 'DEDNADJ.LOG'.
+           SELECT DEDN-SUSPENSE-FILE ASSIGN TO 'DEDNSUSP.DAT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE-IN
+           RECORD CONTAINS 19 CHARACTERS
+           RECORDING MODE IS F.
+       01  TRANS-FILE-RECORD      PIC X(19).
+
+       SD  TRANS-WORK.
+       01  TRANS-WORK-RECORD.
+           03  TW-EMP-ID           PIC X(05).
+           03  TW-EARN-ADJ         PIC X(07).
+           03  TW-DEDN-ADJ         PIC X(07).
+
+       FD  TRANS-SORTED
+           RECORD CONTAINS 19 CHARACTERS
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           03  TX-EMP-ID           PIC X(05).
+           03  TX-EARN-ADJ         PIC X(07).
+           03  TX-DEDN-ADJ         PIC X(07).
+
+       FD  OLD-MASTER-IN
+           RECORD CONTAINS 79 CHARACTERS
+           RECORDING MODE IS F.
+       01  OLD-MASTER-IN-RECORD   PIC X(79).
+
+       SD  OLD-MASTER-WORK.
+       01  OLD-MASTER-WORK-RECORD.
+           03  OM-EMP-ID           PIC X(05).
+           03  FILLER              PIC X(74).
+
+       FD  OLD-MASTER-SORTED
+           RECORD CONTAINS 79 CHARACTERS
+           RECORDING MODE IS F.
+           COPY EMPREC REPLACING EMPLOYEE-RECORD BY OLD-EMPLOYEE-RECORD.
+
+       FD  NEW-MASTER
+           RECORD CONTAINS 79 CHARACTERS
+           RECORDING MODE IS F.
+           COPY EMPREC REPLACING EMPLOYEE-RECORD BY NEW-EMPLOYEE-RECORD.
+
+       FD  DEDN-ADJ-LOG
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  DEDN-ADJ-LOG-RECORD     PIC X(80).
+
+      * Suspense/reject file for transactions that fail validation.
+      * Holds the offending values plus a reason code so the
+      * rejected transaction can be corrected and resubmitted without
+      * re-running the whole batch.
+       FD  DEDN-SUSPENSE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  DEDN-SUSPENSE-RECORD.
+           03  SUSP-EMP-ID         PIC X(05).
+           03  FILLER              PIC X(01)      VALUE SPACE.
+           03  SUSP-EARN-ADJ       PIC X(07).
+           03  FILLER              PIC X(01)      VALUE SPACE.
+           03  SUSP-DEDN-ADJ       PIC X(07).
+           03  FILLER              PIC X(01)      VALUE SPACE.
+           03  SUSP-REASON-CODE    PIC X(04).
+           03  FILLER              PIC X(01)      VALUE SPACE.
+           03  SUSP-REASON-TEXT    PIC X(53).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-FLAG             PIC X(01)      VALUE 'N'.
+           88  OLD-EOF                    VALUE 'Y'.
+       01  WS-TRANS-FLAG           PIC X(01)      VALUE 'N'.
+           88  TRANS-EOF                   VALUE 'Y'.
+       01  WS-EARN-ADJ-N           PIC S9(05)V99  VALUE ZERO.
+       01  WS-DEDN-ADJ-N           PIC S9(05)V99  VALUE ZERO.
+       01  WS-NEW-EARN             PIC S9(06)V99  VALUE ZERO.
+       01  WS-NEW-DEDN             PIC S9(06)V99  VALUE ZERO.
+       01  WS-EARN-DEC-CNT         PIC 9(01)      VALUE ZERO.
+       01  WS-DEDN-DEC-CNT         PIC 9(01)      VALUE ZERO.
+       01  WS-SUSP-REASON-CODE     PIC X(04)      VALUE SPACES.
+       01  WS-SUSP-REASON-TEXT     PIC X(53)      VALUE SPACES.
+       01  WS-COUNTS.
+           03  WS-ADJ-CNT          PIC 9(05)      VALUE ZERO.
+           03  WS-REJ-CNT          PIC 9(05)      VALUE ZERO.
+           03  WS-SUSP-CNT         PIC 9(05)      VALUE ZERO.
+       01  LOG-LINE.
+           03  FILLER              PIC X(06)      VALUE SPACES.
+           03  LOG-MSG             PIC X(74)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-SORT-PARA
+           PERFORM 1100-SORT-OLD-MASTER-PARA
+           PERFORM 2000-INITIAL-PARA
+           PERFORM 5000-PROCESS-PARA UNTIL OLD-EOF AND TRANS-EOF
+           PERFORM 9000-END-PARA
+           STOP RUN.
+      *
+       1000-SORT-PARA.
+           SORT TRANS-WORK
+               ON ASCENDING KEY TW-EMP-ID
+               USING TRANS-FILE-IN
+               GIVING TRANS-SORTED.
+      *
+       1100-SORT-OLD-MASTER-PARA.
+           SORT OLD-MASTER-WORK
+               ON ASCENDING KEY OM-EMP-ID
+               USING OLD-MASTER-IN
+               GIVING OLD-MASTER-SORTED.
+      *
+       2000-INITIAL-PARA.
+           OPEN INPUT OLD-MASTER-SORTED
+           OPEN OUTPUT NEW-MASTER
+           OPEN OUTPUT DEDN-ADJ-LOG
+           OPEN OUTPUT DEDN-SUSPENSE-FILE
+           OPEN INPUT TRANS-SORTED
+           MOVE 'PROG07 DEDUCTION ADJUSTMENT RUN STARTED' TO LOG-MSG
+           WRITE DEDN-ADJ-LOG-RECORD FROM LOG-LINE
+           PERFORM 3000-READ-OLD-PARA
+           PERFORM 4000-READ-TRANS-PARA.
+      *
+       3000-READ-OLD-PARA.
+           READ OLD-MASTER-SORTED
+               AT END
+                   MOVE 'Y' TO WS-OLD-FLAG
+           END-READ.
+      *
+       4000-READ-TRANS-PARA.
+           READ TRANS-SORTED
+               AT END
+                   MOVE 'Y' TO WS-TRANS-FLAG
+           END-READ.
+      *
+       5000-PROCESS-PARA.
+           EVALUATE TRUE
+               WHEN TRANS-EOF
+                   PERFORM 5100-WRITE-OLD-PARA
+               WHEN OLD-EOF
+                   PERFORM 5200-REJECT-TRANS-PARA
+               WHEN TX-EMP-ID < EMP-ID OF OLD-EMPLOYEE-RECORD
+                   PERFORM 5200-REJECT-TRANS-PARA
+               WHEN TX-EMP-ID = EMP-ID OF OLD-EMPLOYEE-RECORD
+                   PERFORM 5300-MATCHED-TRANS-PARA
+               WHEN OTHER
+                   PERFORM 5100-WRITE-OLD-PARA
+           END-EVALUATE.
+      *
+       5100-WRITE-OLD-PARA.
+           MOVE OLD-EMPLOYEE-RECORD TO NEW-EMPLOYEE-RECORD
+           WRITE NEW-EMPLOYEE-RECORD
+           PERFORM 3000-READ-OLD-PARA.
+      *
+       5200-REJECT-TRANS-PARA.
+           ADD 1 TO WS-REJ-CNT
+           STRING 'REJECTED - NO MATCHING EMPLOYEE FOR EMP-ID '
+               TX-EMP-ID
+               DELIMITED BY SIZE INTO LOG-MSG
+           WRITE DEDN-ADJ-LOG-RECORD FROM LOG-LINE
+           PERFORM 4000-READ-TRANS-PARA.
+      *
+      * Applies one earnings/deduction adjustment to the matched
+      * employee. The non-numeric check below used to abort all of
+      * PROG07 on the first bad pair of console numbers - it now
+      * routes the one offending transaction to the suspense file
+      * and keeps going with the rest of the batch.
+      *
+      * TX-EARN-ADJ/TX-DEDN-ADJ are plain PIC X so an adjustment can
+      * arrive either as a bare digit string or as a signed,
+      * decimal-pointed amount ("-12.50") - the obvious format for a
+      * human-prepared adjustment. IS NOT NUMERIC rejects the latter
+      * (the class test requires digit characters only). FUNCTION
+      * TEST-NUMVAL accepts both, but a bare digit string like
+      * "0001250" passes TEST-NUMVAL and then MOVEs into
+      * WS-EARN-ADJ-N/WS-DEDN-ADJ-N (PIC S9(05)V99) as the integer
+      * 1250.00, not the 012.50 every other amount field in this
+      * system implies with no explicit decimal point - a silent
+      * 100x posting error. An adjustment is only applied when it
+      * carries exactly one decimal point of its own; anything else
+      * (non-numeric OR no explicit decimal point) goes to the
+      * suspense file instead of being guessed at.
+      *
+      * EMP-EARN/EMP-DEDN are unsigned PIC 9(05)V99, so a correction
+      * large enough to overdraw either one (e.g. a deduction reversal
+      * bigger than what was withheld) cannot simply be ADDed straight
+      * into them - an unsigned field silently stores the absolute
+      * value of a negative result with no diagnostic. The would-be
+      * results are worked out in signed working-storage first
+      * (WS-NEW-EARN/WS-NEW-DEDN) and range-checked before anything is
+      * applied to NEW-EMPLOYEE-RECORD, so a transaction that would
+      * drive either figure negative is routed to the suspense file
+      * the same as a non-numeric one instead of corrupting the master.
+       5300-MATCHED-TRANS-PARA.
+           MOVE ZERO TO WS-EARN-DEC-CNT
+           MOVE ZERO TO WS-DEDN-DEC-CNT
+           INSPECT TX-EARN-ADJ TALLYING WS-EARN-DEC-CNT FOR ALL '.'
+           INSPECT TX-DEDN-ADJ TALLYING WS-DEDN-DEC-CNT FOR ALL '.'
+           IF FUNCTION TEST-NUMVAL(TX-EARN-ADJ) NOT = 0
+              OR FUNCTION TEST-NUMVAL(TX-DEDN-ADJ) NOT = 0
+              OR WS-EARN-DEC-CNT NOT = 1
+              OR WS-DEDN-DEC-CNT NOT = 1
+               MOVE 'NNUM' TO WS-SUSP-REASON-CODE
+               MOVE 'EARN-ADJ OR DEDN-ADJ IS NOT NUMERIC'
+                   TO WS-SUSP-REASON-TEXT
+               PERFORM 5350-WRITE-SUSPENSE-PARA
+           ELSE
+               MOVE TX-EARN-ADJ TO WS-EARN-ADJ-N
+               MOVE TX-DEDN-ADJ TO WS-DEDN-ADJ-N
+               COMPUTE WS-NEW-EARN = EMP-EARN OF OLD-EMPLOYEE-RECORD
+                                    + WS-EARN-ADJ-N
+               COMPUTE WS-NEW-DEDN = EMP-DEDN OF OLD-EMPLOYEE-RECORD
+                                    + WS-DEDN-ADJ-N
+               IF WS-NEW-EARN < ZERO OR WS-NEW-DEDN < ZERO
+                  MOVE 'NEGV' TO WS-SUSP-REASON-CODE
+                  MOVE 'ADJUSTMENT WOULD DRIVE EARN/DEDN NEGATIVE'
+                      TO WS-SUSP-REASON-TEXT
+                  PERFORM 5350-WRITE-SUSPENSE-PARA
+               ELSE
+                  MOVE OLD-EMPLOYEE-RECORD TO NEW-EMPLOYEE-RECORD
+                  MOVE WS-NEW-EARN TO EMP-EARN OF NEW-EMPLOYEE-RECORD
+                  MOVE WS-NEW-DEDN TO EMP-DEDN OF NEW-EMPLOYEE-RECORD
+                  WRITE NEW-EMPLOYEE-RECORD
+                  ADD 1 TO WS-ADJ-CNT
+                  STRING 'ADJUSTED EMP-ID ' TX-EMP-ID
+                      DELIMITED BY SIZE INTO LOG-MSG
+                  WRITE DEDN-ADJ-LOG-RECORD FROM LOG-LINE
+                  PERFORM 3000-READ-OLD-PARA
+               END-IF
+           END-IF
+           PERFORM 4000-READ-TRANS-PARA.
+      *
+      * Writes the offending transaction and the reason code
+      * set by the caller (WS-SUSP-REASON-CODE/TEXT) to DEDNSUSP.DAT
+      * instead of stopping the run.
+       5350-WRITE-SUSPENSE-PARA.
+           MOVE TX-EMP-ID         TO SUSP-EMP-ID
+           MOVE TX-EARN-ADJ       TO SUSP-EARN-ADJ
+           MOVE TX-DEDN-ADJ       TO SUSP-DEDN-ADJ
+           MOVE WS-SUSP-REASON-CODE TO SUSP-REASON-CODE
+           MOVE WS-SUSP-REASON-TEXT TO SUSP-REASON-TEXT
+           WRITE DEDN-SUSPENSE-RECORD
+           ADD 1 TO WS-SUSP-CNT
+           STRING 'SUSPENSE - EMP-ID ' TX-EMP-ID ' REASON '
+               WS-SUSP-REASON-CODE
+               DELIMITED BY SIZE INTO LOG-MSG
+           WRITE DEDN-ADJ-LOG-RECORD FROM LOG-LINE.
+      *
+       9000-END-PARA.
+           STRING 'ADJUSTMENTS=' WS-ADJ-CNT ' REJECTS=' WS-REJ-CNT
+               ' SUSPENSE=' WS-SUSP-CNT
+               DELIMITED BY SIZE INTO LOG-MSG
+           WRITE DEDN-ADJ-LOG-RECORD FROM LOG-LINE
+           MOVE 'PROG07 DEDUCTION ADJUSTMENT RUN COMPLETE' TO LOG-MSG
+           WRITE DEDN-ADJ-LOG-RECORD FROM LOG-LINE
+           CLOSE OLD-MASTER-SORTED
+           CLOSE NEW-MASTER
+           CLOSE TRANS-SORTED
+           CLOSE DEDN-ADJ-LOG
+           CLOSE DEDN-SUSPENSE-FILE.
