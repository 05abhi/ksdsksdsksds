@@ -1,45 +1,191 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. PROG06.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 01  WS-A              PIC 9(02).
- 01  WS-B              PIC 9(02).
- 01  WS-OUTPUT.
-     03 WS-ADD         PIC 9(05).
-     03 WS-SUB         PIC S9(02).
-     03 WS-MUL         PIC 9(02).
-     03 WS-DIV         PIC 9(02)V99.
- 01  WS-DISPLAY.
-     03 WS-NEG         PIC -9(02).
-     03 WS-DEC         PIC 9(02).99.
- 01  WS-DISPLAY.
-     03 WS-O2          PIC Z9.
-     03 WS-O3          PIC ZZ9.
-     03 WS-O4          PIC ZZZ9.
-     03 WS-O5          PIC ZZZZ9.
- 01  WS-VARIABLE       PIC X(10).
- PROCEDURE DIVISION.
-     ACCEPT WS-A
-     ACCEPT WS-B
-*
-     ADD WS-A TO WS-B GIVING WS-ADD
-     SUBTRACT WS-A FROM WS-B GIVING WS-SUB
-     MULTIPLY WS-A BY WS-B GIVING WS-MUL
-     DIVIDE WS-A BY WS-B GIVING WS-DIV
-*
-     MOVE WS-SUB TO WS-NEG
-     MOVE WS-DIV TO WS-DEC
-     MOVE WS-ADD TO WS-O5
-*
-     DISPLAY '-----------------------------'
-     DISPLAY 'A - ', WS-A
-     DISPLAY 'B - ', WS-B
-     DISPLAY '-----------------------------'
-     DISPLAY 'OUTPUT - '
-     DISPLAY 'ADDITION - ', WS-O5
-     DISPLAY 'SUBTRACTION - ', WS-NEG
-     DISPLAY 'MULTIPLICATION - ', WS-MUL
-     DISPLAY 'DIVISION - ', WS-DEC
-     DISPLAY '-----------------------------'
-     ACCEPT WS-VARIABLE
-     STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG06.
+      *****************************************************************
+      * PROG06
+      * Batch deduction engine. Used to ACCEPT two numbers
+      * from the console and DISPLAY their sum/difference/product/
+      * quotient, which only ever checked the arithmetic by hand - it
+      * never touched real payroll data. Reworked to read EMPFILE.DAT
+      * and compute each employee's EMP-DEDN from EMP-EARN through a
+      * bracket table instead of someone typing EMP-DEDN in by hand.
+      *
+      * The bracket table (max earnings / percentage rate / flat
+      * amount) defaults to the five brackets set up below, but an
+      * optional DEDNTBL.DAT lets payroll replace the whole table
+      * without a recompile - same optional-override idea as FH06's
+      * FH06PARM.DAT. Brackets are checked low to high, so
+      * the table (default or override) must be in ascending order by
+      * max earnings and the last entry must cover the highest earner.
+      *
+      * Reads EMPFILE.DAT as an old master and writes the recalculated
+      * records to NEWEMPFILE.DAT, the same old-master/new-master
+      * convention EMPMAINT.CBL and PROG07.CBL already use for this
+      * file - an OPEN I-O/REWRITE-in-place design left EMPFILE.DAT
+      * half-recalculated with no way back if the run aborted midway
+      * through a batch. The operator promotes NEWEMPFILE.DAT to
+      * EMPFILE.DAT before the next PROG07/FH06 run, same as
+      * EMPMAINT's NEWEMPFILE.DAT.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER       ASSIGN TO 'EMPFILE.DAT'
+                                    FILE STATUS IS WS-EMP-STAT.
+           SELECT NEW-MASTER       ASSIGN TO 'NEWEMPFILE.DAT'.
+           SELECT DEDN-TABLE-FILE  ASSIGN TO 'DEDNTBL.DAT'
+                                    FILE STATUS IS WS-DTBL-STAT.
+           SELECT DEDN-LOG-FILE    ASSIGN TO 'DEDNCALC.LOG'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER
+           RECORD CONTAINS 79 CHARACTERS
+           RECORDING MODE IS F.
+           COPY EMPREC REPLACING EMPLOYEE-RECORD BY OLD-EMPLOYEE-RECORD.
+
+       FD  NEW-MASTER
+           RECORD CONTAINS 79 CHARACTERS
+           RECORDING MODE IS F.
+           COPY EMPREC REPLACING EMPLOYEE-RECORD BY NEW-EMPLOYEE-RECORD.
+
+       FD  DEDN-TABLE-FILE
+           RECORD CONTAINS 16 CHARACTERS
+           RECORDING MODE IS F.
+       01  DEDNTBL-RECORD.
+           03  DT-MAX-EARN         PIC 9(05)V99.
+           03  DT-RATE             PIC 9(02)V99.
+           03  DT-FLAT             PIC 9(03)V99.
+
+       FD  DEDN-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  DEDN-LOG-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STAT             PIC X(02)      VALUE SPACES.
+       01  WS-DTBL-STAT            PIC X(02)      VALUE SPACES.
+       01  WS-EOF-FLAG             PIC X(01)      VALUE 'N'.
+           88  EMP-EOF                    VALUE 'Y'.
+       01  WS-DEDN-TABLE.
+           03  WS-DEDN-ENTRIES OCCURS 5 TIMES INDEXED BY WS-DEDN-IDX.
+               05  WS-DEDN-MAX-EARN    PIC 9(05)V99.
+               05  WS-DEDN-RATE        PIC 9(02)V99.
+               05  WS-DEDN-FLAT        PIC 9(03)V99.
+       01  WS-DEDN-COUNT           PIC 9(02)      VALUE ZERO.
+       01  WS-RATE-AMT             PIC 9(05)V99   VALUE ZERO.
+       01  WS-EMP-CNT              PIC 9(05)      VALUE ZERO.
+       01  LOG-LINE.
+           03  FILLER              PIC X(06)      VALUE SPACES.
+           03  LOG-MSG             PIC X(74)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 0500-LOAD-DEDN-TABLE-PARA
+           PERFORM 2000-INITIAL-PARA
+           PERFORM 5000-PROCESS-PARA UNTIL EMP-EOF
+           PERFORM 9000-END-PARA
+           STOP RUN.
+      *
+      * Loads the default brackets, then lets an optional DEDNTBL.DAT
+      * replace them entirely if the file is present.
+       0500-LOAD-DEDN-TABLE-PARA.
+           PERFORM 0510-SET-DEFAULT-BRACKETS-PARA
+           OPEN INPUT DEDN-TABLE-FILE
+           IF WS-DTBL-STAT = '00'
+               MOVE ZERO TO WS-DEDN-COUNT
+               PERFORM UNTIL WS-DTBL-STAT NOT = '00'
+                   READ DEDN-TABLE-FILE
+                       AT END
+                           MOVE '10' TO WS-DTBL-STAT
+                       NOT AT END
+                           IF WS-DEDN-COUNT < 5
+                              ADD 1 TO WS-DEDN-COUNT
+                              SET WS-DEDN-IDX TO WS-DEDN-COUNT
+                              MOVE DT-MAX-EARN
+                                  TO WS-DEDN-MAX-EARN(WS-DEDN-IDX)
+                              MOVE DT-RATE
+                                  TO WS-DEDN-RATE(WS-DEDN-IDX)
+                              MOVE DT-FLAT
+                                  TO WS-DEDN-FLAT(WS-DEDN-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEDN-TABLE-FILE
+           END-IF.
+      *
+       0510-SET-DEFAULT-BRACKETS-PARA.
+           MOVE 5         TO WS-DEDN-COUNT
+           MOVE 00500.00  TO WS-DEDN-MAX-EARN(1)
+           MOVE 05.00     TO WS-DEDN-RATE(1)
+           MOVE 000.00    TO WS-DEDN-FLAT(1)
+           MOVE 01000.00  TO WS-DEDN-MAX-EARN(2)
+           MOVE 10.00     TO WS-DEDN-RATE(2)
+           MOVE 010.00    TO WS-DEDN-FLAT(2)
+           MOVE 02000.00  TO WS-DEDN-MAX-EARN(3)
+           MOVE 15.00     TO WS-DEDN-RATE(3)
+           MOVE 025.00    TO WS-DEDN-FLAT(3)
+           MOVE 04000.00  TO WS-DEDN-MAX-EARN(4)
+           MOVE 20.00     TO WS-DEDN-RATE(4)
+           MOVE 050.00    TO WS-DEDN-FLAT(4)
+           MOVE 99999.99  TO WS-DEDN-MAX-EARN(5)
+           MOVE 25.00     TO WS-DEDN-RATE(5)
+           MOVE 100.00    TO WS-DEDN-FLAT(5).
+      *
+       2000-INITIAL-PARA.
+           OPEN INPUT OLD-MASTER
+           IF WS-EMP-STAT NOT = '00'
+               DISPLAY 'UNABLE TO OPEN OLD-MASTER - STATUS '
+                   WS-EMP-STAT
+               STOP RUN
+           END-IF
+           OPEN OUTPUT NEW-MASTER
+           OPEN OUTPUT DEDN-LOG-FILE
+           MOVE 'PROG06 DEDUCTION CALC RUN STARTED' TO LOG-MSG
+           WRITE DEDN-LOG-RECORD FROM LOG-LINE
+           PERFORM 3000-READ-EMP-PARA.
+      *
+       3000-READ-EMP-PARA.
+           READ OLD-MASTER
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+      *
+       5000-PROCESS-PARA.
+           MOVE OLD-EMPLOYEE-RECORD TO NEW-EMPLOYEE-RECORD
+           PERFORM 5100-FIND-BRACKET-PARA
+           COMPUTE WS-RATE-AMT ROUNDED =
+               EMP-EARN OF OLD-EMPLOYEE-RECORD
+                   * WS-DEDN-RATE(WS-DEDN-IDX) / 100
+           COMPUTE EMP-DEDN OF NEW-EMPLOYEE-RECORD ROUNDED =
+               WS-RATE-AMT + WS-DEDN-FLAT(WS-DEDN-IDX)
+           WRITE NEW-EMPLOYEE-RECORD
+           ADD 1 TO WS-EMP-CNT
+           STRING 'CALCULATED DEDN FOR EMP-ID '
+               EMP-ID OF OLD-EMPLOYEE-RECORD
+               DELIMITED BY SIZE INTO LOG-MSG
+           WRITE DEDN-LOG-RECORD FROM LOG-LINE
+           PERFORM 3000-READ-EMP-PARA.
+      *
+      * Finds the lowest bracket whose max earnings covers EMP-EARN;
+      * if EMP-EARN exceeds every bracket, falls through to the last
+      * (highest) one.
+       5100-FIND-BRACKET-PARA.
+           PERFORM VARYING WS-DEDN-IDX FROM 1 BY 1
+                   UNTIL WS-DEDN-IDX > WS-DEDN-COUNT
+                      OR EMP-EARN OF OLD-EMPLOYEE-RECORD
+                             <= WS-DEDN-MAX-EARN(WS-DEDN-IDX)
+               CONTINUE
+           END-PERFORM
+           IF WS-DEDN-IDX > WS-DEDN-COUNT
+               SET WS-DEDN-IDX TO WS-DEDN-COUNT
+           END-IF.
+      *
+       9000-END-PARA.
+           STRING 'EMPLOYEES PROCESSED=' WS-EMP-CNT
+               DELIMITED BY SIZE INTO LOG-MSG
+           WRITE DEDN-LOG-RECORD FROM LOG-LINE
+           MOVE 'PROG06 DEDUCTION CALC RUN COMPLETE' TO LOG-MSG
+           WRITE DEDN-LOG-RECORD FROM LOG-LINE
+           CLOSE OLD-MASTER
+           CLOSE NEW-MASTER
+           CLOSE DEDN-LOG-FILE.
