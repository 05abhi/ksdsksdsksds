@@ -1,310 +1,1500 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. FH06.
- ENVIRONMENT DIVISION.
- INPUT-OUTPUT SECTION.
-* 
- FILE-CONTROL.
-     SELECT EMPLOYEE-FILE-IN ASSIGN TO 'INPUTSORT.DAT'.
-     SELECT WORK-FILE        ASSIGN TO 'WORKFILE.DAT'.
-     SELECT EMPLOYEE-FILE    ASSIGN TO 'EMPFILE.DAT'.
-     SELECT REPORT-FILE      ASSIGN TO 'REPORT.REP'.
-*     
- DATA DIVISION.
- FILE SECTION.
- FD  EMPLOYEE-FILE-IN
-     RECORD CONTAINS 50 CHARACTERS
-     RECORDING MODE IS F.
- 01  EMP-FILE-RECORD   PIC X(50).
- 
- SD  WORK-FILE.
- 01  WORK-RECORD.
-     03 FILLER         PIC X(20). 
-     03 W-EMP-LOC      PIC X(03).
-     03 FILLER         PIC X(08).
-     03 W-EMP-TECH     PIC X(04).    
-     03 FILLER         PIC X(15).    
-     
- FD  EMPLOYEE-FILE
-     RECORD CONTAINS 50 CHARACTERS
-     RECORDING MODE IS F.
- 01  EMPLOYEE-RECORD.
-     03 EMP-ID         PIC X(05).
-     03 EMP-NAME       PIC X(15).
-     03 EMP-LOC        PIC X(03).
-     03 EMP-DOB.        
-        04 EMP-DOB-Y   PIC X(04).
-        04  EMP-DOB-M  PIC X(02).
-        04  EMP-DOB-D  PIC X(02).
-     03 EMP-TECH       PIC X(05).
-     03 EMP-EARN       PIC 9(05)V99.
-     03 EMP-DEDN       PIC 9(05)V99.
-     
- FD  REPORT-FILE
-     RECORD CONTAINS 80 CHARACTERS
-     RECORDING MODE IS F.
- 01  REPORT-RECORD PIC X(80).
-* 
- WORKING-STORAGE SECTION.
- 01  HEADING-LINE1.
-     03  FILLER           PIC X(06)      VALUE 'DATE:'.
-     03  P-DATE           PIC X(10)      VALUE SPACES.
-     03  FILLER           PIC X(50)      VALUE SPACES.
-     03  FILLER           PIC X(06)      VALUE 'TIME:'.
-     03  P-TIME.
-         05  WS-TIME-HH   PIC 9(02)      VALUE ZERO.
-         05  FILLER       PIC X(01)      VALUE ':'.
-         05  WS-TIME-MM   PIC 9(02)      VALUE ZERO.
-         05  FILLER       PIC X(01)      VALUE ':'.
-         05  WS-TIME-SS   PIC 9(02)      VALUE ZERO.
-*         
- 01  HEADING-LINE2.
-     03  FILLER           PIC X(20) VALUE 'LOCATION-WISE / TECH'.
-     03  FILLER           PIC X(46) VALUE 'TECHNOLOGY-WISE LIST'.
-     03  FILLER           PIC X(06)      VALUE 'PAGE:'.
-     03  P-PAGE           PIC 9(02)      VALUE 01.
-* 
- 01  HEADING-LINE3.    
-     03  FILLER           PIC X(05)      VALUE 'LOC: '.
-     03  H3-LOC           PIC X(03)      VALUE SPACES.
-     03  FILLER           PIC X(08)      VALUE SPACES.
-     03  FILLER           PIC X(06)      VALUE 'TECH: '.
-     03  H3-TECH          PIC X(04)      VALUE SPACES.
-* 
- 01  HEADING-LINE4.
-     03  FILLER           PIC X(06)      VALUE 'ID'.
-     03  FILLER           PIC X(16)      VALUE 'NAME'.
-     03  FILLER           PIC X(04)      VALUE 'LOC'.
-     03  FILLER           PIC X(11)      VALUE 'BIRTH DATE'.
-     03  FILLER           PIC X(06)      VALUE 'TECH'.
-     03  FILLER           PIC X(11)      VALUE '  EARNINGS '.
-     03  FILLER           PIC X(11)      VALUE 'DEDUCTIONS '.
-     03  FILLER           PIC X(10)      VALUE ' TOTAL SAL'.
-* 
- 01  DETAIL-LINE.
-     03  P-ID             PIC X(05)      VALUE SPACES.
-     03  FILLER           PIC X(01)      VALUE SPACES.
-     03  P-NAME           PIC X(15)      VALUE SPACES.
-     03  FILLER           PIC X(01)      VALUE SPACES.
-     03  P-LOC            PIC X(03)      VALUE SPACES.
-     03  FILLER           PIC X(01)      VALUE SPACES.
-     03  P-DOB            PIC X(10)      VALUE SPACES.
-     03  FILLER           PIC X(01)      VALUE SPACES.
-     03  P-TECH           PIC X(05)      VALUE SPACES.
-     03  FILLER           PIC X(01)      VALUE SPACES.
-     03  P-EARN           PIC ZZZ,ZZ9.99 VALUE ZERO.
-     03  FILLER           PIC X(01)      VALUE SPACES.
-     03  P-DEDN           PIC ZZZ,ZZ9.99 VALUE ZERO.
-     03  FILLER           PIC X(01)      VALUE SPACES.
-     03  P-SAL            PIC ZZZ,ZZ9.99 VALUE ZERO.
-* 
- 01  ENDING-LINE1-I.
-     03  TT-EARN-I        PIC 9(06)V99   VALUE ZERO.
-     03  TT-DEDN-I        PIC 9(06)V99   VALUE ZERO.
-     03  TT-SAL-I         PIC 9(06)V99   VALUE ZERO.
-     03  TT-LINE-I        PIC 9(02)      VALUE ZERO.
-* 
- 01  ENDING-LINE1.    
-     03  FILLER           PIC X(26)      VALUE 'TECHNOLOGY TOTAL'.
-     03  TT-LINE          PIC Z9.
-     03  FILLER           PIC X(15)      VALUE ALL ' '. 
-     03  TT-EARN          PIC ZZZ,ZZ9.99.
-     03  FILLER           PIC X(01)      VALUE ' '.
-     03  TT-DEDN          PIC ZZZ,ZZ9.99.
-     03  FILLER           PIC X(01)      VALUE ' '.
-     03  TT-SAL           PIC ZZZ,ZZ9.99.
-* 
- 01  ENDING-LINE2-I.
-     03  LT-EARN-I        PIC 9(06)V99   VALUE ZERO.
-     03  LT-DEDN-I        PIC 9(06)V99   VALUE ZERO.
-     03  LT-SAL-I         PIC 9(06)V99   VALUE ZERO.
-     03  LT-LINE-I        PIC 9(02)      VALUE ZERO.
-* 
- 01  ENDING-LINE2.    
-     03  FILLER           PIC X(26)      VALUE 'LOCATION TOTALS'.
-     03  LT-LINE          PIC Z9.
-     03  FILLER           PIC X(15)      VALUE ALL ' '. 
-     03  LT-EARN          PIC ZZZ,ZZ9.99.
-     03  FILLER           PIC X(01)      VALUE ' '.
-     03  LT-DEDN          PIC ZZZ,ZZ9.99.
-     03  FILLER           PIC X(01)      VALUE ' '.
-     03  LT-SAL           PIC ZZZ,ZZ9.99.
-* 
- 01  ENDING-LINE3-I.
-     03  CT-EARN-I        PIC 9(06)V99   VALUE ZERO.
-     03  CT-DEDN-I        PIC 9(06)V99   VALUE ZERO.
-     03  CT-SAL-I         PIC 9(06)V99   VALUE ZERO.
-     03  CT-LINE-I        PIC 9(02)      VALUE ZERO.
-* 
- 01  ENDING-LINE3.    
-     03  FILLER           PIC X(26)      VALUE 'COMPANY TOTALS'.
-     03  CT-LINE          PIC Z9.
-     03  FILLER           PIC X(15)      VALUE ALL ' '. 
-     03  CT-EARN          PIC ZZZ,ZZ9.99.
-     03  FILLER           PIC X(01)      VALUE ' '.
-     03  CT-DEDN          PIC ZZZ,ZZ9.99.
-     03  FILLER           PIC X(01)      VALUE ' '.
-     03  CT-SAL           PIC ZZZ,ZZ9.99.
-* 
- 01  ENDING-LINE4.    
-     03  FILLER           PIC X(34)      VALUE ALL '+'.
-     03  FILLER           PIC X(11)      VALUE 'END OF PAGE'.
-     03  FILLER           PIC X(35)      VALUE ALL '+'.
-* 
- 01  WS-VARIABLES.                                   
-     03  WS-DATE          PIC 9(08)      VALUE ZERO.
-     03  WS-TIME                         VALUE ZERO.
-         05  WS-TIME-HH   PIC 9(02).
-         05  WS-TIME-MM   PIC 9(02).
-         05  WS-TIME-SS   PIC 9(02).
-         05  WS-TIME-FS   PIC 9(02).
-     03  WS-SAL           PIC 9(06)V99   VALUE ZERO.
-     03  TEMP-LOC         PIC X(03)      VALUE SPACES.
-     03  TEMP-TECH        PIC X(04)      VALUE SPACES.
- 01  WS-FILE-STAT         PIC X(02).
-      88  OPEN-SUCCESS                   VALUE '00'.
- 01  WS-FILE-FLAG         PIC X(01)      VALUE 'N'.
-      88  END-OF-FILE                    VALUE 'Y'.
- 01  WS-REP-STAT          PIC X(02).
-      88  OPEN-SUCCESS                   VALUE '00'.
- 01  WS-REP-FLAG          PIC X(02)      VALUE 'NN'.
-      88  END-OF-FILE1                   VALUE '10'.
- 01  WS-TOT-EMP           PIC 9(02)      VALUE ZERO.
-* 
- PROCEDURE DIVISION.
- 0000-MAIN-PARA.
-     PERFORM 1000-SORT-PARA
-     PERFORM 2000-INITIAL-PARA
-     PERFORM 5000-PROCESS-PARA UNTIL END-OF-FILE
-     PERFORM 9000-END-PARA
-     STOP RUN.
-* 
- 1000-SORT-PARA.
-     SORT WORK-FILE
-          ON ASCENDING KEY W-EMP-LOC
-          ON ASCENDING KEY W-EMP-TECH
-          USING EMPLOYEE-FILE-IN
-          GIVING EMPLOYEE-FILE.     
-* 
- 2000-INITIAL-PARA.         
-     OPEN INPUT EMPLOYEE-FILE
-     OPEN OUTPUT REPORT-FILE
-     PERFORM 3000-DATE-TIME-PARA
-     PERFORM 4000-READ-PARA
-     MOVE EMP-LOC   TO TEMP-LOC
-     MOVE EMP-TECH  TO TEMP-TECH
-     MOVE EMP-LOC   TO H3-LOC
-     MOVE EMP-TECH  TO H3-TECH
-     WRITE REPORT-RECORD FROM HEADING-LINE1
-     WRITE REPORT-RECORD FROM HEADING-LINE2
-     WRITE REPORT-RECORD FROM HEADING-LINE3
-     WRITE REPORT-RECORD FROM HEADING-LINE4.
-* 
- 3000-DATE-TIME-PARA.
-     ACCEPT WS-DATE FROM DATE
-     ACCEPT WS-TIME FROM TIME
-     MOVE WS-DATE(1:4)   TO P-DATE(7:4)
-     MOVE WS-DATE(5:2)   TO P-DATE(4:2)
-     MOVE WS-DATE(7:2)   TO P-DATE(1:2)
-     MOVE '/'            TO P-DATE(3:1)
-                            P-DATE(6:1)
-     MOVE CORRESPONDING WS-TIME TO P-TIME.
-* 
- 4000-READ-PARA.
-     READ EMPLOYEE-FILE
-        AT END
-           MOVE 'Y' TO WS-FILE-FLAG
-     END-READ.
-* 
- 5000-PROCESS-PARA.    
-     IF EMP-LOC = TEMP-LOC
-        IF EMP-TECH = TEMP-TECH
-           NEXT SENTENCE  
-        ELSE   
-           WRITE REPORT-RECORD FROM ENDING-LINE1 
-           MOVE ZERO TO TT-EARN-I
-           MOVE ZERO TO TT-DEDN-I
-           MOVE ZERO TO TT-SAL-I
-           MOVE ZERO TO TT-LINE-I
-           PERFORM 6000-TECH-CHANGE-PARA  
-        END-IF   
-     ELSE   
-        WRITE REPORT-RECORD FROM ENDING-LINE1
-        WRITE REPORT-RECORD FROM ENDING-LINE2
-           MOVE ZERO TO TT-EARN-I
-           MOVE ZERO TO TT-DEDN-I
-           MOVE ZERO TO TT-SAL-I
-           MOVE ZERO TO TT-LINE-I
-           MOVE ZERO TO LT-EARN-I
-           MOVE ZERO TO LT-DEDN-I
-           MOVE ZERO TO LT-SAL-I
-           MOVE ZERO TO LT-LINE-I
-        PERFORM 6000-TECH-CHANGE-PARA
-        PERFORM 7000-LOC-CHANGE-PARA
-     END-IF.   
-     PERFORM 8000-PRINT-PARA
-     PERFORM 4000-READ-PARA.
-* 
- 6000-TECH-CHANGE-PARA.    
-     MOVE EMP-TECH       TO TEMP-TECH
-     MOVE EMP-LOC        TO H3-LOC
-     MOVE EMP-TECH       TO H3-TECH
-     ADD 1               TO P-PAGE
-     WRITE REPORT-RECORD FROM ENDING-LINE4
-     WRITE REPORT-RECORD FROM HEADING-LINE1 AFTER ADVANCING PAGE
-     WRITE REPORT-RECORD FROM HEADING-LINE2
-     WRITE REPORT-RECORD FROM HEADING-LINE3
-     WRITE REPORT-RECORD FROM HEADING-LINE4.
-* 
- 7000-LOC-CHANGE-PARA.
-     MOVE EMP-LOC        TO TEMP-LOC
-     MOVE EMP-LOC        TO H3-LOC
-     MOVE EMP-TECH       TO H3-TECH.
-* 
- 8000-PRINT-PARA.
-     MOVE EMP-ID         TO P-ID.
-     MOVE EMP-NAME       TO P-NAME.
-     MOVE EMP-LOC        TO P-LOC.
-     MOVE EMP-TECH       TO P-TECH.
-     MOVE EMP-EARN       TO P-EARN.
-     MOVE EMP-DEDN       TO P-DEDN.
-     MOVE EMP-DOB(1:4)   TO P-DOB(7:4)
-     MOVE EMP-DOB(5:2)   TO P-DOB(4:2)
-     MOVE EMP-DOB(7:2)   TO P-DOB(1:2)
-     MOVE '/'            TO P-DOB(3:1)
-                            P-DOB(6:1)
-     COMPUTE WS-SAL = EMP-EARN - EMP-DEDN
-     MOVE WS-SAL         TO P-SAL.
-     ADD EMP-EARN        TO CT-EARN-I
-     ADD EMP-DEDN        TO CT-DEDN-I
-     ADD 1               TO CT-LINE-I
-     ADD EMP-EARN        TO TT-EARN-I
-     ADD EMP-DEDN        TO TT-DEDN-I
-     ADD 1               TO TT-LINE-I
-     MOVE TT-LINE-I      TO TT-LINE
-     MOVE TT-EARN-I      TO TT-EARN
-     MOVE TT-DEDN-I      TO TT-DEDN
-     SUBTRACT TT-DEDN-I  FROM TT-EARN-I GIVING TT-SAL-I
-     MOVE TT-SAL-I       TO TT-SAL
-     ADD EMP-EARN        TO LT-EARN-I
-     ADD EMP-DEDN        TO LT-DEDN-I
-     ADD 1               TO LT-LINE-I
-     MOVE LT-LINE-I      TO LT-LINE
-     MOVE LT-EARN-I      TO LT-EARN
-     MOVE LT-DEDN-I      TO LT-DEDN
-     SUBTRACT LT-DEDN-I  FROM LT-EARN-I GIVING LT-SAL-I
-     MOVE LT-SAL-I       TO LT-SAL
-     WRITE REPORT-RECORD FROM DETAIL-LINE.
-* 
- 9000-END-PARA.
-     SUBTRACT CT-DEDN-I  FROM CT-EARN-I GIVING CT-SAL-I
-     MOVE CT-EARN-I      TO CT-EARN 
-     MOVE CT-DEDN-I      TO CT-DEDN
-     MOVE CT-SAL-I       TO CT-SAL
-     MOVE CT-LINE-I      TO CT-LINE
-     WRITE REPORT-RECORD FROM ENDING-LINE1
-     WRITE REPORT-RECORD FROM ENDING-LINE2
-     WRITE REPORT-RECORD FROM ENDING-LINE3
-     WRITE REPORT-RECORD FROM ENDING-LINE4
-     CLOSE EMPLOYEE-FILE
-     CLOSE REPORT-FILE.
-*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FH06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * 
+       FILE-CONTROL.
+      * File names for the 4 entries below are parameter-driven (read
+      * from FH06PARM.DAT at startup) instead of hardcoded, so
+      * a second pay cycle can point FH06 at its own file set without
+      * recompiling. WS-PARM-xxx default to the original literals when
+      * FH06PARM.DAT is absent or a given entry is blank. The same
+      * record also carries an optional lines-per-page override (see
+      * PARM-LINES-PER-PAGE below).
+           SELECT EMPLOYEE-FILE-IN ASSIGN TO DYNAMIC WS-PARM-INPUTSORT.
+           SELECT WORK-FILE        ASSIGN TO DYNAMIC WS-PARM-WORKFILE.
+           SELECT EMPLOYEE-FILE    ASSIGN TO DYNAMIC WS-PARM-EMPFILE.
+           SELECT REPORT-FILE      ASSIGN TO DYNAMIC WS-PARM-REPORT.
+           SELECT PARM-FILE        ASSIGN TO 'FH06PARM.DAT'
+                                    FILE STATUS IS WS-PARM-STAT.
+           SELECT CHECKPOINT-FILE  ASSIGN TO 'FH06CKPT.DAT'
+                                    FILE STATUS IS WS-CKPT-STAT.
+           SELECT TECH-SUMMARY-FILE ASSIGN TO 'TECHSUM.REP'.
+           SELECT CSV-FILE         ASSIGN TO 'DETAIL.CSV'.
+           SELECT DOB-EXCP-FILE    ASSIGN TO 'DOBEXCP.REP'.
+           SELECT TERM-EMP-FILE    ASSIGN TO 'TERMEMP.REP'.
+           SELECT YTD-FILE         ASSIGN TO 'YTDFILE.DAT'
+                                    FILE STATUS IS WS-YTD-STAT.
+           SELECT NETPAY-EXCP-FILE ASSIGN TO 'NETPAYX.REP'.
+           SELECT BANK-FILE        ASSIGN TO 'ACHFILE.DAT'.
+           SELECT RUN-HISTORY-FILE ASSIGN TO 'RUNHIST.LOG'
+                                    FILE STATUS IS WS-HIST-STAT.
+           SELECT DEPT-SUMMARY-FILE ASSIGN TO 'DEPTSUM.REP'.
+           SELECT LOC-EXCP-FILE    ASSIGN TO 'LOCEXCP.REP'.
+           SELECT CURR-TABLE-FILE  ASSIGN TO 'CURRTBL.DAT'
+                                    FILE STATUS IS WS-CURR-STAT.
+           SELECT CKPT-TABLES-FILE ASSIGN TO 'FH06CKTB.DAT'
+                                    FILE STATUS IS WS-CKT-STAT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      * Run-time file-name parameters (FH06PARM.DAT). One
+      * optional fixed-format record lets a pay cycle point FH06 at its
+      * own input/output file set; a blank entry, or a missing file,
+      * keeps the original default name for that entry. The trailing
+      * PARM-LINES-PER-PAGE lets a pay cycle override the page length
+      * the same way; zero or spaces keeps the compiled-in default.
+       FD  PARM-FILE
+           RECORD CONTAINS 82 CHARACTERS
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           03  PARM-INPUTSORT      PIC X(20).
+           03  PARM-WORKFILE       PIC X(20).
+           03  PARM-EMPFILE        PIC X(20).
+           03  PARM-REPORT         PIC X(20).
+           03  PARM-LINES-PER-PAGE PIC 9(02).
+      *
+       FD  EMPLOYEE-FILE-IN
+           RECORD CONTAINS 79 CHARACTERS
+           RECORDING MODE IS F.
+       01  EMP-FILE-RECORD   PIC X(79).
+
+       SD  WORK-FILE.
+       01  WORK-RECORD.
+           03 FILLER         PIC X(20).
+           03 W-EMP-LOC      PIC X(03).
+           03 FILLER         PIC X(08).
+           03 W-EMP-TECH     PIC X(04).
+           03 FILLER         PIC X(44).
+
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 79 CHARACTERS
+           RECORDING MODE IS F.
+           COPY EMPREC.
+           
+       FD  REPORT-FILE
+           RECORD CONTAINS 108 CHARACTERS
+           RECORDING MODE IS F.
+       01  REPORT-RECORD PIC X(108).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 85 CHARACTERS
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           03  CKPT-RECNO          PIC 9(06)      VALUE ZERO.
+           03  CKPT-LOC            PIC X(03)      VALUE SPACES.
+           03  CKPT-TECH           PIC X(04)      VALUE SPACES.
+           03  CKPT-PAGE           PIC 9(02)      VALUE ZERO.
+           03  CKPT-TOT-EMP        PIC 9(06)      VALUE ZERO.
+           03  CKPT-CT-EARN-I      PIC 9(06)V99   VALUE ZERO.
+           03  CKPT-CT-DEDN-I      PIC 9(06)V99   VALUE ZERO.
+           03  CKPT-LINE-CNT       PIC 9(06)      VALUE ZERO.
+           03  CKPT-LINES-ON-PAGE  PIC 9(02)      VALUE ZERO.
+           03  CKPT-TT-EARN-I      PIC 9(06)V99   VALUE ZERO.
+           03  CKPT-TT-DEDN-I      PIC 9(06)V99   VALUE ZERO.
+           03  CKPT-TT-LINE-I      PIC 9(02)      VALUE ZERO.
+           03  CKPT-LT-EARN-I      PIC 9(06)V99   VALUE ZERO.
+           03  CKPT-LT-DEDN-I      PIC 9(06)V99   VALUE ZERO.
+           03  CKPT-LT-LINE-I      PIC 9(02)      VALUE ZERO.
+           03  FILLER              PIC X(04)      VALUE SPACES.
+      *
+       FD  TECH-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  TECH-SUMMARY-RECORD     PIC X(80).
+      *
+       FD  CSV-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  CSV-RECORD              PIC X(100).
+      *
+       FD  DOB-EXCP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  DOB-EXCP-RECORD         PIC X(80).
+      *
+       FD  TERM-EMP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  TERM-EMP-RECORD         PIC X(80).
+      *
+      * Location-code exceptions listing (LOCEXCP.REP).
+       FD  LOC-EXCP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  LOC-EXCP-RECORD         PIC X(80).
+      *
+      * Optional currency-conversion-rate table (CURRTBL.DAT) - req
+      * 019. Lets payroll replace the default conversion rates (to
+      * home currency) without a recompile - same optional-override
+      * idea as FH06PARM.DAT and PROG06's DEDNTBL.DAT.
+       FD  CURR-TABLE-FILE
+           RECORD CONTAINS 08 CHARACTERS
+           RECORDING MODE IS F.
+       01  CURRTBL-RECORD.
+           03  CT-CURRENCY-CODE    PIC X(03).
+           03  CT-CONV-RATE        PIC 9(01)V9999.
+      *
+      * Checkpoint snapshot of the company-wide technology
+      * and department accumulator tables (FH06CKTB.DAT).
+      * Rewritten at every checkpoint alongside YTDFILE.DAT, so a
+      * restarted run can reload the running totals for records the
+      * skip-ahead pass in 1600-SKIP-PROCESSED-PARA does not replay.
+       FD  CKPT-TABLES-FILE
+           RECORD CONTAINS 27 CHARACTERS
+           RECORDING MODE IS F.
+       01  CKPT-TABLE-RECORD.
+           03  CKT-TYPE            PIC X(01).
+               88  CKT-IS-TECH            VALUE 'T'.
+               88  CKT-IS-DEPT            VALUE 'D'.
+           03  CKT-CODE            PIC X(05).
+           03  CKT-CNT             PIC 9(03).
+           03  CKT-EARN            PIC 9(07)V99.
+           03  CKT-DEDN            PIC 9(07)V99.
+      *
+      * Year-to-date earnings/deductions master, keyed by EMP-ID.
+      * Updated every run so quarterly tax filings and
+      * year-end statements have a running total, not just the current
+      * pay period.
+       FD  YTD-FILE
+           RECORD CONTAINS 25 CHARACTERS
+           RECORDING MODE IS F.
+       01  YTD-RECORD.
+           03  YTD-EMP-ID          PIC X(05).
+           03  YTD-EARN            PIC 9(08)V99.
+           03  YTD-DEDN            PIC 9(08)V99.
+      *
+      * Zero/negative net pay exceptions listing (NETPAYX.REP).
+      * Written by a pre-scan of EMPLOYEE-FILE before the main
+      * report run starts, so payroll sees it up front instead of
+      * finding a bad net pay buried in a location/tech page.
+       FD  NETPAY-EXCP-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  NETPAY-EXCP-RECORD       PIC X(80).
+      *
+      * Direct-deposit ACH upload file (ACHFILE.DAT). One
+      * record per employee with a bank routing/account number on file
+      * and a positive net pay this run.
+       FD  BANK-FILE
+           RECORD CONTAINS 33 CHARACTERS
+           RECORDING MODE IS F.
+       01  BANK-RECORD.
+           03  BANK-EMP-ID          PIC X(05).
+           03  BANK-RTN             PIC X(09).
+           03  BANK-ACCT            PIC X(12).
+           03  BANK-NET-PAY         PIC 9(05)V99.
+      *
+      * Run-history / audit log (RUNHIST.LOG). One row is
+      * appended every time 9000-END-PARA completes, so there is a
+      * permanent trace of every FH06 execution for compliance review.
+       FD  RUN-HISTORY-FILE
+           RECORD CONTAINS 84 CHARACTERS
+           RECORDING MODE IS F.
+       01  RUN-HISTORY-RECORD       PIC X(84).
+      *
+      * Department / cost-center rollup report (DEPTSUM.REP).
+      * Gives finance a spend-by-department view keyed on EMP-DEPT
+      * instead of the LOC/TECH breaks the main report is organized
+      * around.
+       FD  DEPT-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  DEPT-SUMMARY-RECORD      PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      * Parameter-driven file names. Defaults match the
+      * original hardcoded literals so a run with no FH06PARM.DAT, or
+      * one with blank entries, behaves exactly as before.
+       01  WS-PARM-STAT         PIC X(02)      VALUE SPACES.
+       01  WS-PARM-NAMES.
+           03  WS-PARM-INPUTSORT    PIC X(20)   VALUE 'INPUTSORT.DAT'.
+           03  WS-PARM-WORKFILE     PIC X(20)   VALUE 'WORKFILE.DAT'.
+           03  WS-PARM-EMPFILE      PIC X(20)   VALUE 'EMPFILE.DAT'.
+           03  WS-PARM-REPORT       PIC X(20)   VALUE 'REPORT.REP'.
+      *
+       01  HEADING-LINE1.
+           03  FILLER           PIC X(06)      VALUE 'DATE:'.
+           03  P-DATE           PIC X(11)      VALUE SPACES.
+           03  FILLER           PIC X(49)      VALUE SPACES.
+           03  FILLER           PIC X(06)      VALUE 'TIME:'.
+           03  P-TIME.
+               05  WS-TIME-HH   PIC 9(02)      VALUE ZERO.
+               05  FILLER       PIC X(01)      VALUE ':'.
+               05  WS-TIME-MM   PIC 9(02)      VALUE ZERO.
+               05  FILLER       PIC X(01)      VALUE ':'.
+               05  WS-TIME-SS   PIC 9(02)      VALUE ZERO.
+      *         
+       01  HEADING-LINE2.
+           03  FILLER           PIC X(20) VALUE 'LOCATION-WISE / TECH'.
+           03  FILLER           PIC X(46) VALUE 'TECHNOLOGY-WISE LIST'.
+           03  FILLER           PIC X(06)      VALUE 'PAGE:'.
+           03  P-PAGE           PIC 9(02)      VALUE 01.
+      * 
+       01  HEADING-LINE3.    
+           03  FILLER           PIC X(05)      VALUE 'LOC: '.
+           03  H3-LOC           PIC X(03)      VALUE SPACES.
+           03  FILLER           PIC X(08)      VALUE SPACES.
+           03  FILLER           PIC X(06)      VALUE 'TECH: '.
+           03  H3-TECH          PIC X(04)      VALUE SPACES.
+      * 
+       01  HEADING-LINE4.
+           03  FILLER           PIC X(06)      VALUE 'ID'.
+           03  FILLER           PIC X(16)      VALUE 'NAME'.
+           03  FILLER           PIC X(04)      VALUE 'LOC'.
+           03  FILLER           PIC X(11)      VALUE 'BIRTH DATE'.
+           03  FILLER           PIC X(06)      VALUE 'TECH'.
+           03  FILLER           PIC X(11)      VALUE '  EARNINGS '.
+           03  FILLER           PIC X(11)      VALUE 'DEDUCTIONS '.
+           03  FILLER           PIC X(10)      VALUE ' TOTAL SAL'.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  FILLER           PIC X(10)      VALUE '   YTD SAL'.
+      *
+       01  DETAIL-LINE.
+           03  P-ID             PIC X(05)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  P-NAME           PIC X(15)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  P-LOC            PIC X(03)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  P-DOB            PIC X(11)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  P-TECH           PIC X(05)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  P-EARN           PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  P-DEDN           PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  P-SAL            PIC -ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  P-YTD-SAL        PIC ZZZ,ZZ9.99 VALUE ZERO.
+      *
+      * CSV export of the detail lines for Excel.
+       01  CSV-HEADING              PIC X(100)    VALUE
+           'EMP ID,EMP NAME,LOCATION,BIRTH DATE,TECH,EARN
+      -    'INGS,DEDUCTIONS,TOTAL SAL'.
+       01  CSV-LINE                 PIC X(100)    VALUE SPACES.
+       01  CSV-NUM-FIELDS.
+           03  CSV-EARN-ED          PIC Z(4)9.99.
+           03  CSV-DEDN-ED          PIC Z(4)9.99.
+           03  CSV-SAL-ED           PIC -Z(4)9.99.
+      *
+       01  ENDING-LINE1-I.
+           03  TT-EARN-I        PIC 9(06)V99   VALUE ZERO.
+           03  TT-DEDN-I        PIC 9(06)V99   VALUE ZERO.
+           03  TT-SAL-I         PIC S9(06)V99  VALUE ZERO.
+           03  TT-LINE-I        PIC 9(02)      VALUE ZERO.
+      * 
+       01  ENDING-LINE1.    
+           03  FILLER           PIC X(26)      VALUE 'TECHNOLOGY TOTAL'.
+           03  TT-LINE          PIC Z9.
+           03  FILLER           PIC X(15)      VALUE ALL ' '. 
+           03  TT-EARN          PIC ZZZ,ZZ9.99.
+           03  FILLER           PIC X(01)      VALUE ' '.
+           03  TT-DEDN          PIC ZZZ,ZZ9.99.
+           03  FILLER           PIC X(01)      VALUE ' '.
+           03  TT-SAL           PIC -ZZZ,ZZ9.99.
+      * 
+       01  ENDING-LINE2-I.
+           03  LT-EARN-I        PIC 9(06)V99   VALUE ZERO.
+           03  LT-DEDN-I        PIC 9(06)V99   VALUE ZERO.
+           03  LT-SAL-I         PIC S9(06)V99  VALUE ZERO.
+           03  LT-LINE-I        PIC 9(02)      VALUE ZERO.
+      * 
+       01  ENDING-LINE2.    
+           03  FILLER           PIC X(26)      VALUE 'LOCATION TOTALS'.
+           03  LT-LINE          PIC Z9.
+           03  FILLER           PIC X(15)      VALUE ALL ' '. 
+           03  LT-EARN          PIC ZZZ,ZZ9.99.
+           03  FILLER           PIC X(01)      VALUE ' '.
+           03  LT-DEDN          PIC ZZZ,ZZ9.99.
+           03  FILLER           PIC X(01)      VALUE ' '.
+           03  LT-SAL           PIC -ZZZ,ZZ9.99.
+      * 
+       01  ENDING-LINE3-I.
+           03  CT-EARN-I        PIC 9(06)V99   VALUE ZERO.
+           03  CT-DEDN-I        PIC 9(06)V99   VALUE ZERO.
+           03  CT-SAL-I         PIC S9(06)V99  VALUE ZERO.
+           03  CT-LINE-I        PIC 9(06)      VALUE ZERO.
+      * 
+      * CT-TOT-EMP is the detail-line count (8090-PRINT-DETAIL-PARA
+      * only) - terminated, bad-DOB, and bad-location records never
+      * reach 8090, so they are not in it. CT-TOT-READ is every
+      * record EMPLOYEE-FILE produced this run, printed or excepted,
+      * and is the figure that reconciles against HR's headcount.
+       01  ENDING-LINE3.
+           03  FILLER           PIC X(26)      VALUE 'COMPANY TOTALS'.
+           03  CT-LINE          PIC ZZZZZ9.
+           03  FILLER           PIC X(14)      VALUE ALL ' '.
+           03  CT-EARN          PIC ZZZ,ZZ9.99.
+           03  FILLER           PIC X(01)      VALUE ' '.
+           03  CT-DEDN          PIC ZZZ,ZZ9.99.
+           03  FILLER           PIC X(01)      VALUE ' '.
+           03  CT-SAL           PIC -ZZZ,ZZ9.99.
+           03  FILLER           PIC X(10)      VALUE ' EMP CNT: '.
+           03  CT-TOT-EMP       PIC ZZZZZ9.
+           03  FILLER           PIC X(07)      VALUE ' READ: '.
+           03  CT-TOT-READ      PIC ZZZZZ9.
+      * 
+       01  ENDING-LINE4.
+           03  FILLER           PIC X(34)      VALUE ALL '+'.
+           03  FILLER           PIC X(11)      VALUE 'END OF PAGE'.
+           03  FILLER           PIC X(35)      VALUE ALL '+'.
+      *
+      * Company-wide technology summary (TECHSUM.REP).
+       01  TS-HEADING-LINE1.
+           03  FILLER           PIC X(40) VALUE
+               'COMPANY-WIDE TECHNOLOGY SUMMARY'.
+           03  FILLER           PIC X(40)      VALUE SPACES.
+      *
+       01  TS-HEADING-LINE2.
+           03  FILLER           PIC X(06)      VALUE 'TECH'.
+           03  FILLER           PIC X(08)      VALUE 'EMP CNT'.
+           03  FILLER           PIC X(13)      VALUE '  EARNINGS  '.
+           03  FILLER           PIC X(13)      VALUE ' DEDUCTIONS '.
+           03  FILLER           PIC X(11)      VALUE ' TOTAL SAL'.
+      *
+       01  TS-DETAIL-LINE.
+           03  TS-P-TECH        PIC X(05)      VALUE SPACES.
+           03  FILLER           PIC X(03)      VALUE SPACES.
+           03  TS-P-CNT         PIC ZZ9        VALUE ZERO.
+           03  FILLER           PIC X(05)      VALUE SPACES.
+           03  TS-P-EARN        PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  TS-P-DEDN        PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  TS-P-SAL         PIC ZZZ,ZZ9.99 VALUE ZERO.
+      *
+       01  TS-ENDING-LINE-I.
+           03  TS-CT-CNT-I      PIC 9(05)      VALUE ZERO.
+           03  TS-CT-EARN-I     PIC 9(07)V99   VALUE ZERO.
+           03  TS-CT-DEDN-I     PIC 9(07)V99   VALUE ZERO.
+           03  TS-CT-SAL-I      PIC 9(07)V99   VALUE ZERO.
+      *
+       01  TS-ENDING-LINE.
+           03  FILLER           PIC X(16)      VALUE 'COMPANY TOTALS'.
+           03  TS-CT-CNT        PIC ZZ9        VALUE ZERO.
+           03  FILLER           PIC X(05)      VALUE SPACES.
+           03  TS-CT-EARN       PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  TS-CT-DEDN       PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  TS-CT-SAL        PIC ZZZ,ZZ9.99 VALUE ZERO.
+      *
+      * Department / cost-center rollup (DEPTSUM.REP).
+       01  DS-HEADING-LINE1.
+           03  FILLER           PIC X(40) VALUE
+               'DEPARTMENT / COST-CENTER ROLLUP'.
+           03  FILLER           PIC X(40)      VALUE SPACES.
+      *
+       01  DS-HEADING-LINE2.
+           03  FILLER           PIC X(06)      VALUE 'DEPT'.
+           03  FILLER           PIC X(08)      VALUE 'EMP CNT'.
+           03  FILLER           PIC X(13)      VALUE '  EARNINGS  '.
+           03  FILLER           PIC X(13)      VALUE ' DEDUCTIONS '.
+           03  FILLER           PIC X(11)      VALUE ' TOTAL SAL'.
+      *
+       01  DS-DETAIL-LINE.
+           03  DS-P-DEPT        PIC X(04)      VALUE SPACES.
+           03  FILLER           PIC X(04)      VALUE SPACES.
+           03  DS-P-CNT         PIC ZZ9        VALUE ZERO.
+           03  FILLER           PIC X(05)      VALUE SPACES.
+           03  DS-P-EARN        PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  DS-P-DEDN        PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  DS-P-SAL         PIC ZZZ,ZZ9.99 VALUE ZERO.
+      *
+       01  DS-ENDING-LINE-I.
+           03  DS-CT-CNT-I      PIC 9(05)      VALUE ZERO.
+           03  DS-CT-EARN-I     PIC 9(07)V99   VALUE ZERO.
+           03  DS-CT-DEDN-I     PIC 9(07)V99   VALUE ZERO.
+           03  DS-CT-SAL-I      PIC 9(07)V99   VALUE ZERO.
+      *
+       01  DS-ENDING-LINE.
+           03  FILLER           PIC X(16)      VALUE 'COMPANY TOTALS'.
+           03  DS-CT-CNT        PIC ZZ9        VALUE ZERO.
+           03  FILLER           PIC X(05)      VALUE SPACES.
+           03  DS-CT-EARN       PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  DS-CT-DEDN       PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  DS-CT-SAL        PIC ZZZ,ZZ9.99 VALUE ZERO.
+      *
+      * Date-of-birth exceptions listing (DOBEXCP.REP).
+       01  DOBX-HEADING-LINE1        PIC X(80)  VALUE
+           'EMPLOYEE DATE-OF-BIRTH EXCEPTIONS'.
+       01  DOBX-HEADING-LINE2.
+           03  FILLER           PIC X(06)      VALUE 'ID'.
+           03  FILLER           PIC X(16)      VALUE 'NAME'.
+           03  FILLER           PIC X(11)      VALUE 'RAW DOB'.
+           03  FILLER           PIC X(40)      VALUE 'REASON'.
+      *
+       01  DOBX-DETAIL-LINE.
+           03  DOBX-P-ID        PIC X(05)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  DOBX-P-NAME      PIC X(15)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  DOBX-P-DOB       PIC X(08)      VALUE SPACES.
+           03  FILLER           PIC X(02)      VALUE SPACES.
+           03  DOBX-P-REASON    PIC X(40)      VALUE SPACES.
+      *
+      * Location-code exceptions listing (LOCEXCP.REP).
+       01  LOCX-HEADING-LINE1        PIC X(80)  VALUE
+           'UNRECOGNIZED LOCATION CODE EXCEPTIONS'.
+       01  LOCX-HEADING-LINE2.
+           03  FILLER           PIC X(06)      VALUE 'ID'.
+           03  FILLER           PIC X(16)      VALUE 'NAME'.
+           03  FILLER           PIC X(06)      VALUE 'LOC'.
+           03  FILLER           PIC X(40)      VALUE 'REASON'.
+      *
+       01  LOCX-DETAIL-LINE.
+           03  LOCX-P-ID        PIC X(05)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  LOCX-P-NAME      PIC X(15)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  LOCX-P-LOC       PIC X(03)      VALUE SPACES.
+           03  FILLER           PIC X(02)      VALUE SPACES.
+           03  LOCX-P-REASON    PIC X(40)      VALUE SPACES.
+      *
+      * Terminated-employee listing (TERMEMP.REP). Active
+      * employees still print on the main report; terminated ones are
+      * skipped there and listed here instead.
+       01  TERM-HEADING-LINE1        PIC X(80)  VALUE
+           'TERMINATED EMPLOYEES - EXCLUDED FROM MAIN REPORT'.
+       01  TERM-HEADING-LINE2.
+           03  FILLER           PIC X(06)      VALUE 'ID'.
+           03  FILLER           PIC X(16)      VALUE 'NAME'.
+           03  FILLER           PIC X(04)      VALUE 'LOC'.
+           03  FILLER           PIC X(06)      VALUE 'TECH'.
+           03  FILLER           PIC X(11)      VALUE 'BIRTH DATE'.
+      *
+       01  TERM-DETAIL-LINE.
+           03  TERM-P-ID        PIC X(05)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  TERM-P-NAME      PIC X(15)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  TERM-P-LOC       PIC X(03)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  TERM-P-TECH      PIC X(05)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  TERM-P-DOB       PIC X(11)      VALUE SPACES.
+      *
+      * Run-history / audit log line (RUNHIST.LOG).
+       01  HIST-LINE.
+           03  HIST-DATE        PIC X(11)      VALUE SPACES.
+           03  HIST-TIME.
+               05  HIST-TIME-HH PIC 9(02)      VALUE ZERO.
+               05  FILLER       PIC X(01)      VALUE ':'.
+               05  HIST-TIME-MM PIC 9(02)      VALUE ZERO.
+               05  FILLER       PIC X(01)      VALUE ':'.
+               05  HIST-TIME-SS PIC 9(02)      VALUE ZERO.
+           03  FILLER           PIC X(02)      VALUE SPACES.
+           03  FILLER           PIC X(09)      VALUE 'EMP CNT: '.
+           03  HIST-HEADCOUNT   PIC ZZZZZ9     VALUE ZERO.
+           03  FILLER           PIC X(02)      VALUE SPACES.
+           03  FILLER           PIC X(06)      VALUE 'READ: '.
+           03  HIST-TOT-READ    PIC ZZZZZ9     VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  HIST-EARN        PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  HIST-DEDN        PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  HIST-SAL         PIC -ZZZ,ZZ9.99 VALUE ZERO.
+      *
+      * Zero/negative net pay exceptions listing.
+       01  NPX-HEADING-LINE1         PIC X(80)  VALUE
+           'ZERO/NEGATIVE NET PAY EXCEPTIONS'.
+       01  NPX-HEADING-LINE2.
+           03  FILLER           PIC X(06)      VALUE 'ID'.
+           03  FILLER           PIC X(16)      VALUE 'NAME'.
+           03  FILLER           PIC X(04)      VALUE 'LOC'.
+           03  FILLER           PIC X(06)      VALUE 'TECH'.
+           03  FILLER           PIC X(11)      VALUE '  EARNINGS '.
+           03  FILLER           PIC X(11)      VALUE 'DEDUCTIONS '.
+           03  FILLER           PIC X(10)      VALUE '  NET PAY'.
+      *
+       01  NPX-DETAIL-LINE.
+           03  NPX-P-ID         PIC X(05)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  NPX-P-NAME       PIC X(15)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  NPX-P-LOC        PIC X(03)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  NPX-P-TECH       PIC X(05)      VALUE SPACES.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  NPX-P-EARN       PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  NPX-P-DEDN       PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01)      VALUE SPACES.
+           03  NPX-P-SAL        PIC -ZZZ,ZZ9.99 VALUE ZERO.
+      *
+       01  WS-VARIABLES.
+           03  WS-DATE          PIC 9(08)      VALUE ZERO.
+           03  WS-TIME                         VALUE ZERO.
+               05  WS-TIME-HH   PIC 9(02).
+               05  WS-TIME-MM   PIC 9(02).
+               05  WS-TIME-SS   PIC 9(02).
+               05  WS-TIME-FS   PIC 9(02).
+           03  WS-SAL           PIC S9(06)V99  VALUE ZERO.
+           03  TEMP-LOC         PIC X(03)      VALUE SPACES.
+           03  TEMP-TECH        PIC X(04)      VALUE SPACES.
+       01  WS-FILE-STAT         PIC X(02).
+            88  OPEN-SUCCESS                   VALUE '00'.
+       01  WS-FILE-FLAG         PIC X(01)      VALUE 'N'.
+            88  END-OF-FILE                    VALUE 'Y'.
+       01  WS-REP-STAT          PIC X(02).
+            88  OPEN-SUCCESS                   VALUE '00'.
+       01  WS-REP-FLAG          PIC X(02)      VALUE 'NN'.
+            88  END-OF-FILE1                   VALUE '10'.
+       01  WS-TOT-EMP           PIC 9(06)      VALUE ZERO.
+      *
+      * True line-count-based pagination. A page break is now
+      * forced whenever WS-LINES-ON-PAGE hits WS-LINES-PER-PAGE, not
+      * just on a location/tech change. Defaults to 50 but can be
+      * overridden by PARM-LINES-PER-PAGE in FH06PARM.DAT.
+       01  WS-LINES-PER-PAGE    PIC 9(02)      VALUE 50.
+       01  WS-LINES-ON-PAGE     PIC 9(02)      VALUE ZERO.
+      *
+      * Zero/negative net pay pre-scan (NETPAYX.REP).
+       01  WS-NPX-EOF-FLAG      PIC X(01)      VALUE 'N'.
+           88  WS-NPX-EOF                       VALUE 'Y'.
+       01  WS-NPX-SAL-I         PIC S9(07)V99  VALUE ZERO.
+      *
+      * Run-history / audit log (RUNHIST.LOG).
+       01  WS-HIST-STAT         PIC X(02)      VALUE SPACES.
+      *
+      * Year-to-date master (YTDFILE.DAT) support. It is a
+      * plain sequential file (this shop's COBOL runtime has no indexed
+      * file support available), so the whole master is read into
+      * WS-YTD-TABLE at startup and looked up the same way the
+      * WS-TECH-TABLE below is - a linear SEARCH keyed on EMP-ID. The table
+      * is rewritten back out to YTDFILE.DAT at every checkpoint and
+      * again at clean end-of-job, so restart after an abend does not
+      * lose YTD amounts already applied before the crash.
+       01  WS-YTD-STAT          PIC X(02)      VALUE SPACES.
+       01  WS-YTD-TABLE.
+           03  WS-YTD-ENTRIES       OCCURS 500 TIMES
+                                     INDEXED BY WS-YTD-IDX.
+               05  WS-YTD-ID        PIC X(05)      VALUE SPACES.
+               05  WS-YTD-EARN-T    PIC 9(08)V99   VALUE ZERO.
+               05  WS-YTD-DEDN-T    PIC 9(08)V99   VALUE ZERO.
+       01  WS-YTD-COUNT         PIC 9(03)      VALUE ZERO.
+       01  WS-YTD-EOF-FLAG      PIC X(01)      VALUE 'N'.
+           88  WS-YTD-EOF                       VALUE 'Y'.
+       01  WS-CKT-STAT          PIC X(02)      VALUE SPACES.
+       01  WS-CKT-EOF-FLAG      PIC X(01)      VALUE 'N'.
+           88  WS-CKT-EOF                       VALUE 'Y'.
+       01  WS-YTD-FOUND-FLAG    PIC X(01)      VALUE 'N'.
+           88  WS-YTD-FOUND                    VALUE 'Y'.
+       01  WS-YTD-SAL-I         PIC 9(08)V99   VALUE ZERO.
+      *
+       01  WS-CKPT-VARIABLES.
+           03  WS-CKPT-STAT         PIC X(02)      VALUE SPACES.
+           03  WS-RESTART-FLAG      PIC X(01)      VALUE 'N'.
+               88  RESTART-RUN              VALUE 'Y'.
+           03  WS-CKPT-INTERVAL     PIC 9(02)      VALUE 25.
+           03  WS-CKPT-SKIP-CNT     PIC 9(06)      VALUE ZERO.
+           03  WS-CKPT-QUOT         PIC 9(06)      VALUE ZERO.
+           03  WS-REC-READ-CNT      PIC 9(06)      VALUE ZERO.
+      *
+      * Company-wide technology accumulator table. Built up
+      * as each detail line prints (regardless of location), then
+      * written out to TECHSUM.REP at 9000-END-PARA.
+       01  WS-TECH-TABLE.
+           03  WS-TECH-ENTRIES      OCCURS 30 TIMES
+                                     INDEXED BY WS-TECH-IDX.
+               05  WS-TECH-CODE     PIC X(05)      VALUE SPACES.
+               05  WS-TECH-CNT      PIC 9(03)      VALUE ZERO.
+               05  WS-TECH-EARN     PIC 9(07)V99   VALUE ZERO.
+               05  WS-TECH-DEDN     PIC 9(07)V99   VALUE ZERO.
+       01  WS-TECH-COUNT            PIC 9(02)      VALUE ZERO.
+       01  WS-TECH-FOUND-FLAG       PIC X(01)      VALUE 'N'.
+           88  WS-TECH-FOUND                VALUE 'Y'.
+      *
+      * Company-wide department / cost-center accumulator table.
+      * Same find-or-add linear SEARCH idiom as the
+      * WS-TECH-TABLE above, built up per detail line and written out to
+      * DEPTSUM.REP at 9000-END-PARA.
+       01  WS-DEPT-TABLE.
+           03  WS-DEPT-ENTRIES      OCCURS 30 TIMES
+                                     INDEXED BY WS-DEPT-IDX.
+               05  WS-DEPT-CODE     PIC X(04)      VALUE SPACES.
+               05  WS-DEPT-CNT      PIC 9(03)      VALUE ZERO.
+               05  WS-DEPT-EARN     PIC 9(07)V99   VALUE ZERO.
+               05  WS-DEPT-DEDN     PIC 9(07)V99   VALUE ZERO.
+       01  WS-DEPT-COUNT            PIC 9(02)      VALUE ZERO.
+       01  WS-DEPT-FOUND-FLAG       PIC X(01)      VALUE 'N'.
+           88  WS-DEPT-FOUND                VALUE 'Y'.
+      *
+      * EMP-DOB validation working-storage. The actual year/month/day
+      * checks live in shared subprogram DOB-PROG; only the result
+      * flag and reason text are kept here.
+       01  WS-DOB-VALID-FLAG        PIC X(01)      VALUE 'Y'.
+           88  WS-DOB-VALID                 VALUE 'Y'.
+       01  WS-DOB-REASON            PIC X(40)      VALUE SPACES.
+      *
+      * Location-master validation table. EMP-LOC used to be
+      * taken on faith and fed straight into the HEADING-LINE3/sort-
+      * break logic, so a typo'd code ("NYX" for "NYC") just became its
+      * own phantom location section on the report. Checked up front in
+      * 5000-PROCESS-PARA, before EMP-LOC is ever compared against
+      * TEMP-LOC, so an unrecognized code is routed to LOCEXCP.REP
+      * instead of starting a bogus location break.
+       01  WS-LOC-MASTER            PIC X(30)      VALUE
+           'NYCLAXCHIHOUSEABOSATLDALSFOMIA'.
+       01  FILLER REDEFINES WS-LOC-MASTER.
+           03  WS-LOC-CODE          PIC X(03)      OCCURS 10 TIMES.
+       01  WS-LOC-VALID-FLAG        PIC X(01)      VALUE 'Y'.
+           88  WS-LOC-VALID                 VALUE 'Y'.
+       01  WS-LOC-IDX               PIC 9(02)      VALUE ZERO.
+      *
+      * Currency-conversion table. EMP-EARN/EMP-DEDN are
+      * each in the employee's own EMP-CURRENCY; converted to one
+      * home currency (USD) here before CT-EARN-I/CT-DEDN-I roll them
+      * into the company totals, so the company totals never silently
+      * add pesos to dollars. Defaults to the rates below; an optional
+      * CURRTBL.DAT lets payroll replace the whole table without a
+      * recompile - same idea as PROG06's DEDNTBL.DAT. A currency with
+      * no entry in the table is treated as already being in the home
+      * currency (rate 1.0000).
+       01  WS-CURR-STAT             PIC X(02)      VALUE SPACES.
+       01  WS-CURR-TABLE.
+           03  WS-CURR-ENTRIES OCCURS 10 TIMES INDEXED BY WS-CURR-IDX.
+               05  WS-CURR-CODE     PIC X(03).
+               05  WS-CURR-RATE     PIC 9(01)V9999.
+       01  WS-CURR-COUNT            PIC 9(02)      VALUE ZERO.
+       01  WS-CONV-EARN             PIC 9(06)V99   VALUE ZERO.
+       01  WS-CONV-DEDN             PIC 9(06)V99   VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 0500-READ-PARM-PARA
+           PERFORM 0550-LOAD-CURR-TABLE-PARA
+           PERFORM 1500-CHECK-RESTART-PARA
+           IF NOT RESTART-RUN
+              PERFORM 1000-SORT-PARA
+           END-IF
+           PERFORM 2000-INITIAL-PARA
+           PERFORM 5000-PROCESS-PARA UNTIL END-OF-FILE
+           PERFORM 9000-END-PARA
+           STOP RUN.
+      *
+      * Reads FH06PARM.DAT (if present) and overrides the default
+      * input/output file names, and the default page length, with
+      * any non-blank/non-zero entry found. Must run before
+      * 1000-SORT-PARA, which is the first paragraph to open a
+      * parameter-driven file.
+       0500-READ-PARM-PARA.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STAT = '00'
+              READ PARM-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      IF PARM-INPUTSORT NOT = SPACES
+                         MOVE PARM-INPUTSORT TO WS-PARM-INPUTSORT
+                      END-IF
+                      IF PARM-WORKFILE NOT = SPACES
+                         MOVE PARM-WORKFILE TO WS-PARM-WORKFILE
+                      END-IF
+                      IF PARM-EMPFILE NOT = SPACES
+                         MOVE PARM-EMPFILE TO WS-PARM-EMPFILE
+                      END-IF
+                      IF PARM-REPORT NOT = SPACES
+                         MOVE PARM-REPORT TO WS-PARM-REPORT
+                      END-IF
+                      IF PARM-LINES-PER-PAGE NUMERIC
+                         AND PARM-LINES-PER-PAGE NOT = ZERO
+                         MOVE PARM-LINES-PER-PAGE TO WS-LINES-PER-PAGE
+                      END-IF
+              END-READ
+              CLOSE PARM-FILE
+           END-IF.
+      *
+      * Loads the default currency-conversion rates, then lets an
+      * optional CURRTBL.DAT replace them entirely if the file is
+      * present.
+       0550-LOAD-CURR-TABLE-PARA.
+           PERFORM 0560-SET-DEFAULT-RATES-PARA
+           OPEN INPUT CURR-TABLE-FILE
+           IF WS-CURR-STAT = '00'
+              MOVE ZERO TO WS-CURR-COUNT
+              PERFORM UNTIL WS-CURR-STAT NOT = '00'
+                  READ CURR-TABLE-FILE
+                      AT END
+                          MOVE '10' TO WS-CURR-STAT
+                      NOT AT END
+                          IF WS-CURR-COUNT < 10
+                             ADD 1 TO WS-CURR-COUNT
+                             SET WS-CURR-IDX TO WS-CURR-COUNT
+                             MOVE CT-CURRENCY-CODE
+                                 TO WS-CURR-CODE(WS-CURR-IDX)
+                             MOVE CT-CONV-RATE
+                                 TO WS-CURR-RATE(WS-CURR-IDX)
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE CURR-TABLE-FILE
+           END-IF.
+      *
+       0560-SET-DEFAULT-RATES-PARA.
+           MOVE 10        TO WS-CURR-COUNT
+           MOVE 'USD'     TO WS-CURR-CODE(1)
+           MOVE 1.0000    TO WS-CURR-RATE(1)
+           MOVE 'EUR'     TO WS-CURR-CODE(2)
+           MOVE 1.0900    TO WS-CURR-RATE(2)
+           MOVE 'GBP'     TO WS-CURR-CODE(3)
+           MOVE 1.2700    TO WS-CURR-RATE(3)
+           MOVE 'CAD'     TO WS-CURR-CODE(4)
+           MOVE 0.7300    TO WS-CURR-RATE(4)
+           MOVE 'MXN'     TO WS-CURR-CODE(5)
+           MOVE 0.0580    TO WS-CURR-RATE(5)
+           MOVE 'JPY'     TO WS-CURR-CODE(6)
+           MOVE 0.0067    TO WS-CURR-RATE(6)
+           MOVE 'INR'     TO WS-CURR-CODE(7)
+           MOVE 0.0120    TO WS-CURR-RATE(7)
+           MOVE 'BRL'     TO WS-CURR-CODE(8)
+           MOVE 0.2000    TO WS-CURR-RATE(8)
+           MOVE 'AUD'     TO WS-CURR-CODE(9)
+           MOVE 0.6600    TO WS-CURR-RATE(9)
+           MOVE 'CNY'     TO WS-CURR-CODE(10)
+           MOVE 0.1400    TO WS-CURR-RATE(10).
+      *
+       1000-SORT-PARA.
+           SORT WORK-FILE
+                ON ASCENDING KEY W-EMP-LOC
+                ON ASCENDING KEY W-EMP-TECH
+                USING EMPLOYEE-FILE-IN
+                GIVING EMPLOYEE-FILE.
+      *
+      * Checkpoint/restart support: if a prior run left a checkpoint
+      * behind (abend/cancel), the SORT that already completed is not
+      * redone - 5000-PROCESS-PARA instead resumes printing from the
+      * last completed location/tech group against the EMPFILE.DAT
+      * that the earlier run's SORT already produced.
+       1500-CHECK-RESTART-PARA.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STAT = '00'
+              READ CHECKPOINT-FILE
+                  AT END
+                      CONTINUE
+              END-READ
+              CLOSE CHECKPOINT-FILE
+              IF CKPT-RECNO > 0
+                 SET RESTART-RUN TO TRUE
+              END-IF
+           END-IF.
+      *
+       1600-SKIP-PROCESSED-PARA.
+           PERFORM WS-CKPT-SKIP-CNT TIMES
+               IF NOT END-OF-FILE
+                  PERFORM 4000-READ-PARA
+               END-IF
+           END-PERFORM
+           IF NOT END-OF-FILE
+              PERFORM 4000-READ-PARA
+           END-IF.
+      *
+      * Loads the YTD master into WS-YTD-TABLE, leaving the table
+      * empty on the very first run if YTDFILE.DAT doesn't exist yet.
+       1700-OPEN-YTD-PARA.
+           OPEN INPUT YTD-FILE
+           IF WS-YTD-STAT = '00'
+              PERFORM UNTIL WS-YTD-EOF
+                 READ YTD-FILE
+                     AT END
+                        SET WS-YTD-EOF TO TRUE
+                     NOT AT END
+                        IF WS-YTD-COUNT < 500
+                           ADD 1 TO WS-YTD-COUNT
+                           SET WS-YTD-IDX TO WS-YTD-COUNT
+                           MOVE YTD-EMP-ID TO WS-YTD-ID(WS-YTD-IDX)
+                           MOVE YTD-EARN   TO WS-YTD-EARN-T(WS-YTD-IDX)
+                           MOVE YTD-DEDN   TO WS-YTD-DEDN-T(WS-YTD-IDX)
+                        END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE YTD-FILE
+           END-IF.
+      *
+      * Pre-scans the sorted EMPLOYEE-FILE for zero/negative net pay
+      * before the main report run starts, so NETPAYX.REP is complete
+      * and ready up front instead of only surfacing the problem once
+      * the main report reaches that employee's page. These employees
+      * are also excluded from the main report/CSV/bank file/tech and
+      * department summaries in 8000-PRINT-PARA below, same as the
+      * terminated and bad-DOB exceptions.
+      * Terminated employees are skipped since they are not being paid
+      * this run; EMPLOYEE-FILE is rewound afterwards so the
+      * main read loop still starts from the first record.
+       1800-PRESCAN-NETPAY-PARA.
+           OPEN OUTPUT NETPAY-EXCP-FILE
+           WRITE NETPAY-EXCP-RECORD FROM NPX-HEADING-LINE1
+           WRITE NETPAY-EXCP-RECORD FROM NPX-HEADING-LINE2
+           PERFORM UNTIL WS-NPX-EOF
+               READ EMPLOYEE-FILE
+                   AT END
+                       SET WS-NPX-EOF TO TRUE
+                   NOT AT END
+                       IF EMP-ACTIVE
+                          COMPUTE WS-NPX-SAL-I = EMP-EARN - EMP-DEDN
+                          IF WS-NPX-SAL-I <= ZERO
+                             PERFORM 1850-WRITE-NETPAY-EXCP-PARA
+                          END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE NETPAY-EXCP-FILE
+           CLOSE EMPLOYEE-FILE
+           OPEN INPUT EMPLOYEE-FILE.
+      *
+       1850-WRITE-NETPAY-EXCP-PARA.
+           MOVE EMP-ID         TO NPX-P-ID
+           MOVE EMP-NAME       TO NPX-P-NAME
+           MOVE EMP-LOC        TO NPX-P-LOC
+           MOVE EMP-TECH       TO NPX-P-TECH
+           MOVE EMP-EARN       TO NPX-P-EARN
+           MOVE EMP-DEDN       TO NPX-P-DEDN
+           MOVE WS-NPX-SAL-I   TO NPX-P-SAL
+           WRITE NETPAY-EXCP-RECORD FROM NPX-DETAIL-LINE.
+      *
+      * Restart-only: reloads WS-TECH-TABLE/WS-DEPT-TABLE from the
+      * FH06CKTB.DAT snapshot taken at the last checkpoint, since the
+      * skip-ahead pass in 1600-SKIP-PROCESSED-PARA does not replay
+      * 8200-TECH-SUMMARY-PARA/8210-DEPT-SUMMARY-PARA for the records
+      * it skips over - the company-wide technology and department
+      * summaries would otherwise undercount after a restart.
+       1900-OPEN-CKPT-TABLES-PARA.
+           OPEN INPUT CKPT-TABLES-FILE
+           IF WS-CKT-STAT = '00'
+              PERFORM UNTIL WS-CKT-EOF
+                 READ CKPT-TABLES-FILE
+                     AT END
+                        SET WS-CKT-EOF TO TRUE
+                     NOT AT END
+                        PERFORM 1950-LOAD-CKPT-TABLE-ENTRY-PARA
+                 END-READ
+              END-PERFORM
+              CLOSE CKPT-TABLES-FILE
+           END-IF.
+      *
+       1950-LOAD-CKPT-TABLE-ENTRY-PARA.
+           EVALUATE TRUE
+               WHEN CKT-IS-TECH
+                   IF WS-TECH-COUNT < 30
+                      ADD 1 TO WS-TECH-COUNT
+                      SET WS-TECH-IDX TO WS-TECH-COUNT
+                      MOVE CKT-CODE TO WS-TECH-CODE(WS-TECH-IDX)
+                      MOVE CKT-CNT  TO WS-TECH-CNT(WS-TECH-IDX)
+                      MOVE CKT-EARN TO WS-TECH-EARN(WS-TECH-IDX)
+                      MOVE CKT-DEDN TO WS-TECH-DEDN(WS-TECH-IDX)
+                   END-IF
+               WHEN CKT-IS-DEPT
+                   IF WS-DEPT-COUNT < 30
+                      ADD 1 TO WS-DEPT-COUNT
+                      SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                      MOVE CKT-CODE TO WS-DEPT-CODE(WS-DEPT-IDX)
+                      MOVE CKT-CNT  TO WS-DEPT-CNT(WS-DEPT-IDX)
+                      MOVE CKT-EARN TO WS-DEPT-EARN(WS-DEPT-IDX)
+                      MOVE CKT-DEDN TO WS-DEPT-DEDN(WS-DEPT-IDX)
+                   END-IF
+           END-EVALUATE.
+      *
+       2000-INITIAL-PARA.
+           OPEN INPUT EMPLOYEE-FILE
+           PERFORM 1800-PRESCAN-NETPAY-PARA
+           PERFORM 1700-OPEN-YTD-PARA
+           PERFORM 3000-DATE-TIME-PARA
+           IF RESTART-RUN
+              OPEN EXTEND REPORT-FILE
+              OPEN EXTEND CSV-FILE
+              OPEN EXTEND DOB-EXCP-FILE
+              OPEN EXTEND TERM-EMP-FILE
+              OPEN EXTEND BANK-FILE
+              OPEN EXTEND LOC-EXCP-FILE
+              MOVE CKPT-LOC         TO TEMP-LOC
+              MOVE CKPT-TECH        TO TEMP-TECH
+              MOVE CKPT-PAGE        TO P-PAGE
+              MOVE CKPT-TOT-EMP     TO WS-TOT-EMP
+              MOVE CKPT-CT-EARN-I   TO CT-EARN-I
+              MOVE CKPT-CT-DEDN-I   TO CT-DEDN-I
+              MOVE CKPT-LINE-CNT    TO CT-LINE-I
+              MOVE CKPT-TT-EARN-I   TO TT-EARN-I
+              MOVE CKPT-TT-DEDN-I   TO TT-DEDN-I
+              MOVE CKPT-TT-LINE-I   TO TT-LINE-I
+              MOVE CKPT-LT-EARN-I   TO LT-EARN-I
+              MOVE CKPT-LT-DEDN-I   TO LT-DEDN-I
+              MOVE CKPT-LT-LINE-I   TO LT-LINE-I
+              MOVE CKPT-RECNO       TO WS-CKPT-SKIP-CNT WS-REC-READ-CNT
+              PERFORM 1900-OPEN-CKPT-TABLES-PARA
+              PERFORM 1600-SKIP-PROCESSED-PARA
+              MOVE TEMP-LOC         TO H3-LOC
+              MOVE TEMP-TECH        TO H3-TECH
+              WRITE REPORT-RECORD FROM HEADING-LINE1
+                  AFTER ADVANCING PAGE
+              WRITE REPORT-RECORD FROM HEADING-LINE2
+              WRITE REPORT-RECORD FROM HEADING-LINE3
+              WRITE REPORT-RECORD FROM HEADING-LINE4
+              MOVE ZERO TO WS-LINES-ON-PAGE
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+              OPEN OUTPUT CSV-FILE
+              WRITE CSV-RECORD FROM CSV-HEADING
+              OPEN OUTPUT DOB-EXCP-FILE
+              WRITE DOB-EXCP-RECORD FROM DOBX-HEADING-LINE1
+              WRITE DOB-EXCP-RECORD FROM DOBX-HEADING-LINE2
+              OPEN OUTPUT TERM-EMP-FILE
+              WRITE TERM-EMP-RECORD FROM TERM-HEADING-LINE1
+              WRITE TERM-EMP-RECORD FROM TERM-HEADING-LINE2
+              OPEN OUTPUT LOC-EXCP-FILE
+              WRITE LOC-EXCP-RECORD FROM LOCX-HEADING-LINE1
+              WRITE LOC-EXCP-RECORD FROM LOCX-HEADING-LINE2
+              OPEN OUTPUT BANK-FILE
+              PERFORM 4000-READ-PARA
+              PERFORM 8040-VALIDATE-LOC-PARA
+              PERFORM UNTIL WS-LOC-VALID OR END-OF-FILE
+                 PERFORM 8045-WRITE-LOC-EXCP-PARA
+                 PERFORM 4000-READ-PARA
+                 IF NOT END-OF-FILE
+                    PERFORM 8040-VALIDATE-LOC-PARA
+                 END-IF
+              END-PERFORM
+              IF NOT END-OF-FILE
+                 MOVE EMP-LOC   TO TEMP-LOC
+                 MOVE EMP-TECH  TO TEMP-TECH
+                 MOVE EMP-LOC   TO H3-LOC
+                 MOVE EMP-TECH  TO H3-TECH
+                 WRITE REPORT-RECORD FROM HEADING-LINE1
+                 WRITE REPORT-RECORD FROM HEADING-LINE2
+                 WRITE REPORT-RECORD FROM HEADING-LINE3
+                 WRITE REPORT-RECORD FROM HEADING-LINE4
+              END-IF
+           END-IF.
+      *
+       3000-DATE-TIME-PARA.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           CALL 'DATE-PROG' USING WS-DATE P-DATE
+           MOVE CORRESPONDING WS-TIME TO P-TIME.
+      * 
+       4000-READ-PARA.
+           READ EMPLOYEE-FILE
+              AT END
+                 MOVE 'Y' TO WS-FILE-FLAG
+           END-READ.
+      * 
+       5000-PROCESS-PARA.
+           PERFORM 8040-VALIDATE-LOC-PARA
+           IF NOT WS-LOC-VALID
+              PERFORM 8045-WRITE-LOC-EXCP-PARA
+           ELSE
+              IF EMP-LOC = TEMP-LOC
+                 IF EMP-TECH = TEMP-TECH
+                    NEXT SENTENCE
+                 ELSE
+                    WRITE REPORT-RECORD FROM ENDING-LINE1
+                    MOVE ZERO TO TT-EARN-I
+                    MOVE ZERO TO TT-DEDN-I
+                    MOVE ZERO TO TT-SAL-I
+                    MOVE ZERO TO TT-LINE-I
+                    PERFORM 6000-TECH-CHANGE-PARA
+                 END-IF
+              ELSE
+                 WRITE REPORT-RECORD FROM ENDING-LINE1
+                 WRITE REPORT-RECORD FROM ENDING-LINE2
+                    MOVE ZERO TO TT-EARN-I
+                    MOVE ZERO TO TT-DEDN-I
+                    MOVE ZERO TO TT-SAL-I
+                    MOVE ZERO TO TT-LINE-I
+                    MOVE ZERO TO LT-EARN-I
+                    MOVE ZERO TO LT-DEDN-I
+                    MOVE ZERO TO LT-SAL-I
+                    MOVE ZERO TO LT-LINE-I
+                 PERFORM 6000-TECH-CHANGE-PARA
+                 PERFORM 7000-LOC-CHANGE-PARA
+              END-IF
+              PERFORM 8000-PRINT-PARA
+           END-IF
+           PERFORM 4000-READ-PARA.
+      *
+      * Checks EMP-LOC against the location-master table.
+       8040-VALIDATE-LOC-PARA.
+           MOVE 'N' TO WS-LOC-VALID-FLAG
+           PERFORM VARYING WS-LOC-IDX FROM 1 BY 1
+                   UNTIL WS-LOC-IDX > 10
+               IF EMP-LOC = WS-LOC-CODE(WS-LOC-IDX)
+                  SET WS-LOC-VALID TO TRUE
+               END-IF
+           END-PERFORM.
+      *
+      * Routes an employee with an unrecognized EMP-LOC to
+      * LOCEXCP.REP instead of letting it start a bogus location
+      * break in 7000-LOC-CHANGE-PARA. Mirrors 8000-PRINT-
+      * PARA's own read-count/checkpoint bookkeeping since this path
+      * bypasses 8000-PRINT-PARA entirely.
+       8045-WRITE-LOC-EXCP-PARA.
+           ADD 1 TO WS-REC-READ-CNT
+           MOVE EMP-ID      TO LOCX-P-ID
+           MOVE EMP-NAME    TO LOCX-P-NAME
+           MOVE EMP-LOC     TO LOCX-P-LOC
+           MOVE 'UNRECOGNIZED LOCATION CODE' TO LOCX-P-REASON
+           WRITE LOC-EXCP-RECORD FROM LOCX-DETAIL-LINE
+           DIVIDE WS-REC-READ-CNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-SKIP-CNT
+           IF WS-CKPT-SKIP-CNT = ZERO
+              PERFORM 7500-WRITE-CHECKPOINT-PARA
+           END-IF.
+      *
+       6000-TECH-CHANGE-PARA.    
+           MOVE EMP-TECH       TO TEMP-TECH
+           MOVE EMP-LOC        TO H3-LOC
+           MOVE EMP-TECH       TO H3-TECH
+           ADD 1               TO P-PAGE
+           WRITE REPORT-RECORD FROM ENDING-LINE4
+           WRITE REPORT-RECORD FROM HEADING-LINE1 AFTER ADVANCING PAGE
+           WRITE REPORT-RECORD FROM HEADING-LINE2
+           WRITE REPORT-RECORD FROM HEADING-LINE3
+           WRITE REPORT-RECORD FROM HEADING-LINE4
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+      *
+       7000-LOC-CHANGE-PARA.
+           MOVE EMP-LOC        TO TEMP-LOC
+           MOVE EMP-LOC        TO H3-LOC
+           MOVE EMP-TECH       TO H3-TECH
+           PERFORM 7500-WRITE-CHECKPOINT-PARA.
+      *
+       7500-WRITE-CHECKPOINT-PARA.
+           MOVE WS-REC-READ-CNT TO CKPT-RECNO
+           MOVE CT-LINE-I       TO CKPT-LINE-CNT
+           MOVE WS-LINES-ON-PAGE TO CKPT-LINES-ON-PAGE
+           MOVE TEMP-LOC        TO CKPT-LOC
+           MOVE TEMP-TECH       TO CKPT-TECH
+           MOVE P-PAGE          TO CKPT-PAGE
+           MOVE WS-TOT-EMP      TO CKPT-TOT-EMP
+           MOVE CT-EARN-I       TO CKPT-CT-EARN-I
+           MOVE CT-DEDN-I       TO CKPT-CT-DEDN-I
+           MOVE TT-EARN-I       TO CKPT-TT-EARN-I
+           MOVE TT-DEDN-I       TO CKPT-TT-DEDN-I
+           MOVE TT-LINE-I       TO CKPT-TT-LINE-I
+           MOVE LT-EARN-I       TO CKPT-LT-EARN-I
+           MOVE LT-DEDN-I       TO CKPT-LT-DEDN-I
+           MOVE LT-LINE-I       TO CKPT-LT-LINE-I
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           PERFORM 7600-WRITE-YTD-PARA
+           PERFORM 7700-WRITE-CKPT-TABLES-PARA.
+      *
+      * Rewrites YTDFILE.DAT from WS-YTD-TABLE, at every checkpoint and
+      * again at clean end-of-job, so the running YTD totals survive an
+      * abend the same way the checkpoint file itself does.
+       7600-WRITE-YTD-PARA.
+           OPEN OUTPUT YTD-FILE
+           PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-YTD-COUNT
+               MOVE WS-YTD-ID(WS-YTD-IDX)      TO YTD-EMP-ID
+               MOVE WS-YTD-EARN-T(WS-YTD-IDX)  TO YTD-EARN
+               MOVE WS-YTD-DEDN-T(WS-YTD-IDX)  TO YTD-DEDN
+               WRITE YTD-RECORD
+           END-PERFORM
+           CLOSE YTD-FILE.
+      *
+      * Rewrites FH06CKTB.DAT from WS-TECH-TABLE/WS-DEPT-TABLE, at
+      * every checkpoint, so 1900-OPEN-CKPT-TABLES-PARA can restore
+      * them on restart - see that paragraph for why.
+       7700-WRITE-CKPT-TABLES-PARA.
+           OPEN OUTPUT CKPT-TABLES-FILE
+           PERFORM VARYING WS-TECH-IDX FROM 1 BY 1
+                   UNTIL WS-TECH-IDX > WS-TECH-COUNT
+               MOVE 'T'                       TO CKT-TYPE
+               MOVE WS-TECH-CODE(WS-TECH-IDX) TO CKT-CODE
+               MOVE WS-TECH-CNT(WS-TECH-IDX)  TO CKT-CNT
+               MOVE WS-TECH-EARN(WS-TECH-IDX) TO CKT-EARN
+               MOVE WS-TECH-DEDN(WS-TECH-IDX) TO CKT-DEDN
+               WRITE CKPT-TABLE-RECORD
+           END-PERFORM
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE 'D'                       TO CKT-TYPE
+               MOVE WS-DEPT-CODE(WS-DEPT-IDX) TO CKT-CODE
+               MOVE WS-DEPT-CNT(WS-DEPT-IDX)  TO CKT-CNT
+               MOVE WS-DEPT-EARN(WS-DEPT-IDX) TO CKT-EARN
+               MOVE WS-DEPT-DEDN(WS-DEPT-IDX) TO CKT-DEDN
+               WRITE CKPT-TABLE-RECORD
+           END-PERFORM
+           CLOSE CKPT-TABLES-FILE.
+      *
+      * WS-REC-READ-CNT (also bumped in 8045-WRITE-LOC-EXCP-PARA for
+      * the location exception path that bypasses this paragraph) is
+      * every EMPLOYEE-FILE record this run touches, regardless of
+      * which listing it ends up on - it feeds CT-TOT-READ/
+      * HIST-TOT-READ, the headcount finance reconciles against HR.
+      * WS-TOT-EMP/CT-LINE-I, fed only from 8090-PRINT-DETAIL-PARA,
+      * stay scoped to the main report's printed/paid detail lines -
+      * zero/negative-net-pay employees (below) are excepted out
+      * before they ever reach 8090 and so are not counted either.
+       8000-PRINT-PARA.
+           ADD 1 TO WS-REC-READ-CNT
+           IF EMP-TERMINATED
+              PERFORM 8097-WRITE-TERM-LISTING-PARA
+           ELSE
+              PERFORM 8050-VALIDATE-DOB-PARA
+              IF WS-DOB-VALID
+                 COMPUTE WS-NPX-SAL-I = EMP-EARN - EMP-DEDN
+                 IF WS-NPX-SAL-I <= ZERO
+                    CONTINUE
+                 ELSE
+                    PERFORM 8090-PRINT-DETAIL-PARA
+                 END-IF
+              ELSE
+                 PERFORM 8095-WRITE-DOB-EXCP-PARA
+              END-IF
+           END-IF
+           DIVIDE WS-REC-READ-CNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-SKIP-CNT
+           IF WS-CKPT-SKIP-CNT = ZERO
+              PERFORM 7500-WRITE-CHECKPOINT-PARA
+           END-IF.
+      *
+      * Lists a terminated employee on TERMEMP.REP instead of printing
+      * them on the main report. Terminated records are also
+      * excluded from the CSV export and technology summary, same as
+      * the date-of-birth exceptions below. They are NOT routed to DOBEXCP.REP -
+      * this listing is the only place a terminated record's DOB is
+      * reported - but 8050-VALIDATE-DOB-PARA still runs first so a
+      * genuinely non-numeric EMP-DOB never reaches DATE-PROG's
+      * PIC 9(08) linkage item; the listing shows INVALID DOB instead.
+       8097-WRITE-TERM-LISTING-PARA.
+           MOVE EMP-ID         TO TERM-P-ID
+           MOVE EMP-NAME       TO TERM-P-NAME
+           MOVE EMP-LOC        TO TERM-P-LOC
+           MOVE EMP-TECH       TO TERM-P-TECH
+           PERFORM 8050-VALIDATE-DOB-PARA
+           IF WS-DOB-VALID
+              CALL 'DATE-PROG' USING EMP-DOB TERM-P-DOB
+           ELSE
+              MOVE 'INVALID DOB'  TO TERM-P-DOB
+           END-IF
+           WRITE TERM-EMP-RECORD FROM TERM-DETAIL-LINE.
+      *
+      * Validates EMP-DOB (month 01-12, valid day for month, with a
+      * Feb-29 leap-year check) instead of just reformatting it.
+      * Invalid records are routed to DOBEXCP.REP instead of
+      * being silently printed on the main report. The year/month/day
+      * rules themselves live in shared subprogram DOB-PROG, so FH06
+      * and EMPINQ's inquiry screen apply exactly the same check.
+       8050-VALIDATE-DOB-PARA.
+           CALL 'DOB-PROG' USING EMP-DOB WS-DOB-VALID-FLAG WS-DOB-REASON.
+      *
+      * Writes the exceptions listing line for an employee with an
+      * invalid EMP-DOB. The record is not added to the
+      * main report, the CSV export, or the technology summary.
+       8095-WRITE-DOB-EXCP-PARA.
+           MOVE EMP-ID         TO DOBX-P-ID
+           MOVE EMP-NAME       TO DOBX-P-NAME
+           MOVE EMP-DOB        TO DOBX-P-DOB
+           MOVE WS-DOB-REASON  TO DOBX-P-REASON
+           WRITE DOB-EXCP-RECORD FROM DOBX-DETAIL-LINE.
+      *
+      * Adds this period's EMP-EARN/EMP-DEDN to the employee's running
+      * YTD totals in WS-YTD-TABLE (same find-or-add SEARCH idiom as
+      * the company-wide technology table above) and formats the YTD
+      * net-pay column for the detail line.
+       8085-UPDATE-YTD-PARA.
+           MOVE 'N' TO WS-YTD-FOUND-FLAG
+           IF WS-YTD-COUNT > ZERO
+              SEARCH WS-YTD-ENTRIES VARYING WS-YTD-IDX
+                  AT END
+                      CONTINUE
+                  WHEN WS-YTD-ID(WS-YTD-IDX) = EMP-ID
+                      SET WS-YTD-FOUND TO TRUE
+              END-SEARCH
+           END-IF
+           IF WS-YTD-FOUND
+              ADD EMP-EARN TO WS-YTD-EARN-T(WS-YTD-IDX)
+              ADD EMP-DEDN TO WS-YTD-DEDN-T(WS-YTD-IDX)
+           ELSE
+              IF WS-YTD-COUNT < 500
+                 ADD 1 TO WS-YTD-COUNT
+                 SET WS-YTD-IDX TO WS-YTD-COUNT
+                 MOVE EMP-ID   TO WS-YTD-ID(WS-YTD-IDX)
+                 MOVE EMP-EARN TO WS-YTD-EARN-T(WS-YTD-IDX)
+                 MOVE EMP-DEDN TO WS-YTD-DEDN-T(WS-YTD-IDX)
+              END-IF
+           END-IF
+           COMPUTE WS-YTD-SAL-I = WS-YTD-EARN-T(WS-YTD-IDX)
+                                 - WS-YTD-DEDN-T(WS-YTD-IDX)
+           MOVE WS-YTD-SAL-I TO P-YTD-SAL.
+      *
+      * Converts the current employee's EMP-EARN/EMP-DEDN from their
+      * own EMP-CURRENCY into home currency, so CT-EARN-I/CT-DEDN-I
+      * (the company totals) accumulate one consistent currency - req
+      * 019. The detail line/YTD/bank/CSV figures above are left in
+      * the employee's native currency; only the company roll-up
+      * converts.
+       8087-CONVERT-CURRENCY-PARA.
+           SET WS-CURR-IDX TO 1
+           SEARCH WS-CURR-ENTRIES
+               AT END
+                   MOVE EMP-EARN TO WS-CONV-EARN
+                   MOVE EMP-DEDN TO WS-CONV-DEDN
+               WHEN WS-CURR-CODE(WS-CURR-IDX) = EMP-CURRENCY
+                   COMPUTE WS-CONV-EARN ROUNDED =
+                       EMP-EARN * WS-CURR-RATE(WS-CURR-IDX)
+                   COMPUTE WS-CONV-DEDN ROUNDED =
+                       EMP-DEDN * WS-CURR-RATE(WS-CURR-IDX)
+           END-SEARCH.
+      *
+       8090-PRINT-DETAIL-PARA.
+           MOVE EMP-ID         TO P-ID.
+           MOVE EMP-NAME       TO P-NAME.
+           MOVE EMP-LOC        TO P-LOC.
+           MOVE EMP-TECH       TO P-TECH.
+           MOVE EMP-EARN       TO P-EARN.
+           MOVE EMP-DEDN       TO P-DEDN.
+           CALL 'DATE-PROG' USING EMP-DOB P-DOB
+           COMPUTE WS-SAL = EMP-EARN - EMP-DEDN
+           MOVE WS-SAL         TO P-SAL.
+           PERFORM 8085-UPDATE-YTD-PARA
+           PERFORM 8087-CONVERT-CURRENCY-PARA
+           ADD WS-CONV-EARN    TO CT-EARN-I
+           ADD WS-CONV-DEDN    TO CT-DEDN-I
+           ADD 1               TO CT-LINE-I
+           ADD 1               TO WS-TOT-EMP
+           ADD EMP-EARN        TO TT-EARN-I
+           ADD EMP-DEDN        TO TT-DEDN-I
+           ADD 1               TO TT-LINE-I
+           MOVE TT-LINE-I      TO TT-LINE
+           MOVE TT-EARN-I      TO TT-EARN
+           MOVE TT-DEDN-I      TO TT-DEDN
+           SUBTRACT TT-DEDN-I  FROM TT-EARN-I GIVING TT-SAL-I
+           MOVE TT-SAL-I       TO TT-SAL
+           ADD EMP-EARN        TO LT-EARN-I
+           ADD EMP-DEDN        TO LT-DEDN-I
+           ADD 1               TO LT-LINE-I
+           MOVE LT-LINE-I      TO LT-LINE
+           MOVE LT-EARN-I      TO LT-EARN
+           MOVE LT-DEDN-I      TO LT-DEDN
+           SUBTRACT LT-DEDN-I  FROM LT-EARN-I GIVING LT-SAL-I
+           MOVE LT-SAL-I       TO LT-SAL
+           WRITE REPORT-RECORD FROM DETAIL-LINE
+           ADD 1 TO WS-LINES-ON-PAGE
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+              PERFORM 8300-PAGE-BREAK-PARA
+           END-IF
+           PERFORM 8100-WRITE-CSV-PARA
+           PERFORM 8150-WRITE-BANK-PARA
+           PERFORM 8200-TECH-SUMMARY-PARA
+           PERFORM 8210-DEPT-SUMMARY-PARA.
+      *
+      * Writes one ACH record to ACHFILE.DAT for a direct-deposit
+      * employee (bank routing/account on file) with a positive net
+      * pay this run. Employees with no bank details still
+      * get a paper check and are left off this file.
+       8150-WRITE-BANK-PARA.
+           IF EMP-BANK-RTN NOT = SPACES AND EMP-BANK-ACCT NOT = SPACES
+                                        AND WS-SAL > ZERO
+              MOVE EMP-ID      TO BANK-EMP-ID
+              MOVE EMP-BANK-RTN  TO BANK-RTN
+              MOVE EMP-BANK-ACCT TO BANK-ACCT
+              MOVE WS-SAL      TO BANK-NET-PAY
+              WRITE BANK-RECORD
+           END-IF.
+      *
+      * Forces a page break once WS-LINES-ON-PAGE hits the limit,
+      * independent of location/tech breaks. Reprints the
+      * same HEADING-LINE1-4 used for a tech/location change, since
+      * H3-LOC/H3-TECH haven't changed.
+       8300-PAGE-BREAK-PARA.
+           ADD 1 TO P-PAGE
+           WRITE REPORT-RECORD FROM ENDING-LINE4
+           WRITE REPORT-RECORD FROM HEADING-LINE1 AFTER ADVANCING PAGE
+           WRITE REPORT-RECORD FROM HEADING-LINE2
+           WRITE REPORT-RECORD FROM HEADING-LINE3
+           WRITE REPORT-RECORD FROM HEADING-LINE4
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+      *
+      * Writes one CSV line to DETAIL.CSV for each detail line printed
+      * on the main report.
+       8100-WRITE-CSV-PARA.
+           MOVE EMP-EARN TO CSV-EARN-ED
+           MOVE EMP-DEDN TO CSV-DEDN-ED
+           MOVE WS-SAL   TO CSV-SAL-ED
+           MOVE SPACES   TO CSV-LINE
+           STRING EMP-ID      DELIMITED BY SIZE
+                  ','         DELIMITED BY SIZE
+                  EMP-NAME    DELIMITED BY SIZE
+                  ','         DELIMITED BY SIZE
+                  EMP-LOC     DELIMITED BY SIZE
+                  ','         DELIMITED BY SIZE
+                  P-DOB       DELIMITED BY SIZE
+                  ','         DELIMITED BY SIZE
+                  EMP-TECH    DELIMITED BY SIZE
+                  ','         DELIMITED BY SIZE
+                  CSV-EARN-ED DELIMITED BY SIZE
+                  ','         DELIMITED BY SIZE
+                  CSV-DEDN-ED DELIMITED BY SIZE
+                  ','         DELIMITED BY SIZE
+                  CSV-SAL-ED  DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING
+           WRITE CSV-RECORD FROM CSV-LINE.
+      *
+      * Accumulates company-wide (cross-location) totals per technology
+      * code for the TECHSUM.REP summary.
+       8200-TECH-SUMMARY-PARA.
+           MOVE 'N' TO WS-TECH-FOUND-FLAG
+           IF WS-TECH-COUNT > ZERO
+              SEARCH WS-TECH-ENTRIES VARYING WS-TECH-IDX
+                  AT END
+                      CONTINUE
+                  WHEN WS-TECH-CODE(WS-TECH-IDX) = EMP-TECH
+                      SET WS-TECH-FOUND TO TRUE
+              END-SEARCH
+           END-IF
+           IF WS-TECH-FOUND
+              ADD 1         TO WS-TECH-CNT(WS-TECH-IDX)
+              ADD EMP-EARN  TO WS-TECH-EARN(WS-TECH-IDX)
+              ADD EMP-DEDN  TO WS-TECH-DEDN(WS-TECH-IDX)
+           ELSE
+              IF WS-TECH-COUNT < 30
+                 ADD 1 TO WS-TECH-COUNT
+                 SET WS-TECH-IDX TO WS-TECH-COUNT
+                 MOVE EMP-TECH TO WS-TECH-CODE(WS-TECH-IDX)
+                 MOVE 1        TO WS-TECH-CNT(WS-TECH-IDX)
+                 MOVE EMP-EARN TO WS-TECH-EARN(WS-TECH-IDX)
+                 MOVE EMP-DEDN TO WS-TECH-DEDN(WS-TECH-IDX)
+              END-IF
+           END-IF.
+      *
+      * Accumulates company-wide totals per department/cost-center
+      * (EMP-DEPT) for the DEPTSUM.REP rollup.
+       8210-DEPT-SUMMARY-PARA.
+           MOVE 'N' TO WS-DEPT-FOUND-FLAG
+           IF WS-DEPT-COUNT > ZERO
+              SEARCH WS-DEPT-ENTRIES VARYING WS-DEPT-IDX
+                  AT END
+                      CONTINUE
+                  WHEN WS-DEPT-CODE(WS-DEPT-IDX) = EMP-DEPT
+                      SET WS-DEPT-FOUND TO TRUE
+              END-SEARCH
+           END-IF
+           IF WS-DEPT-FOUND
+              ADD 1         TO WS-DEPT-CNT(WS-DEPT-IDX)
+              ADD EMP-EARN  TO WS-DEPT-EARN(WS-DEPT-IDX)
+              ADD EMP-DEDN  TO WS-DEPT-DEDN(WS-DEPT-IDX)
+           ELSE
+              IF WS-DEPT-COUNT < 30
+                 ADD 1 TO WS-DEPT-COUNT
+                 SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                 MOVE EMP-DEPT TO WS-DEPT-CODE(WS-DEPT-IDX)
+                 MOVE 1        TO WS-DEPT-CNT(WS-DEPT-IDX)
+                 MOVE EMP-EARN TO WS-DEPT-EARN(WS-DEPT-IDX)
+                 MOVE EMP-DEDN TO WS-DEPT-DEDN(WS-DEPT-IDX)
+              END-IF
+           END-IF.
+      *
+       9000-END-PARA.
+           SUBTRACT CT-DEDN-I  FROM CT-EARN-I GIVING CT-SAL-I
+           MOVE CT-EARN-I      TO CT-EARN 
+           MOVE CT-DEDN-I      TO CT-DEDN
+           MOVE CT-SAL-I       TO CT-SAL
+           MOVE CT-LINE-I      TO CT-LINE
+           MOVE WS-TOT-EMP     TO CT-TOT-EMP
+           MOVE WS-REC-READ-CNT TO CT-TOT-READ
+           WRITE REPORT-RECORD FROM ENDING-LINE1
+           WRITE REPORT-RECORD FROM ENDING-LINE2
+           WRITE REPORT-RECORD FROM ENDING-LINE3
+           WRITE REPORT-RECORD FROM ENDING-LINE4
+           CLOSE EMPLOYEE-FILE
+           CLOSE REPORT-FILE
+           CLOSE CSV-FILE
+           CLOSE DOB-EXCP-FILE
+           CLOSE TERM-EMP-FILE
+           CLOSE BANK-FILE
+           CLOSE LOC-EXCP-FILE
+           PERFORM 7600-WRITE-YTD-PARA
+           PERFORM 9500-WRITE-TECH-SUMMARY-PARA
+           PERFORM 9550-WRITE-DEPT-SUMMARY-PARA
+           PERFORM 9600-WRITE-RUN-HISTORY-PARA
+           MOVE ZERO TO CKPT-RECNO
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+      *
+      * Writes the company-wide technology summary accumulated in
+      * WS-TECH-TABLE to TECHSUM.REP.
+       9500-WRITE-TECH-SUMMARY-PARA.
+           OPEN OUTPUT TECH-SUMMARY-FILE
+           WRITE TECH-SUMMARY-RECORD FROM TS-HEADING-LINE1
+           WRITE TECH-SUMMARY-RECORD FROM TS-HEADING-LINE2
+           PERFORM VARYING WS-TECH-IDX FROM 1 BY 1
+                   UNTIL WS-TECH-IDX > WS-TECH-COUNT
+               MOVE WS-TECH-CODE(WS-TECH-IDX) TO TS-P-TECH
+               MOVE WS-TECH-CNT(WS-TECH-IDX)  TO TS-P-CNT
+               MOVE WS-TECH-EARN(WS-TECH-IDX) TO TS-P-EARN
+               MOVE WS-TECH-DEDN(WS-TECH-IDX) TO TS-P-DEDN
+               COMPUTE TS-P-SAL = WS-TECH-EARN(WS-TECH-IDX)
+                                 - WS-TECH-DEDN(WS-TECH-IDX)
+               ADD WS-TECH-CNT(WS-TECH-IDX)   TO TS-CT-CNT-I
+               ADD WS-TECH-EARN(WS-TECH-IDX)  TO TS-CT-EARN-I
+               ADD WS-TECH-DEDN(WS-TECH-IDX)  TO TS-CT-DEDN-I
+               WRITE TECH-SUMMARY-RECORD FROM TS-DETAIL-LINE
+           END-PERFORM
+           COMPUTE TS-CT-SAL-I = TS-CT-EARN-I - TS-CT-DEDN-I
+           MOVE TS-CT-CNT-I    TO TS-CT-CNT
+           MOVE TS-CT-EARN-I   TO TS-CT-EARN
+           MOVE TS-CT-DEDN-I   TO TS-CT-DEDN
+           MOVE TS-CT-SAL-I    TO TS-CT-SAL
+           WRITE TECH-SUMMARY-RECORD FROM TS-ENDING-LINE
+           CLOSE TECH-SUMMARY-FILE.
+      *
+      * Writes the company-wide department/cost-center rollup
+      * accumulated in WS-DEPT-TABLE to DEPTSUM.REP.
+       9550-WRITE-DEPT-SUMMARY-PARA.
+           OPEN OUTPUT DEPT-SUMMARY-FILE
+           WRITE DEPT-SUMMARY-RECORD FROM DS-HEADING-LINE1
+           WRITE DEPT-SUMMARY-RECORD FROM DS-HEADING-LINE2
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE WS-DEPT-CODE(WS-DEPT-IDX) TO DS-P-DEPT
+               MOVE WS-DEPT-CNT(WS-DEPT-IDX)  TO DS-P-CNT
+               MOVE WS-DEPT-EARN(WS-DEPT-IDX) TO DS-P-EARN
+               MOVE WS-DEPT-DEDN(WS-DEPT-IDX) TO DS-P-DEDN
+               COMPUTE DS-P-SAL = WS-DEPT-EARN(WS-DEPT-IDX)
+                                 - WS-DEPT-DEDN(WS-DEPT-IDX)
+               ADD WS-DEPT-CNT(WS-DEPT-IDX)   TO DS-CT-CNT-I
+               ADD WS-DEPT-EARN(WS-DEPT-IDX)  TO DS-CT-EARN-I
+               ADD WS-DEPT-DEDN(WS-DEPT-IDX)  TO DS-CT-DEDN-I
+               WRITE DEPT-SUMMARY-RECORD FROM DS-DETAIL-LINE
+           END-PERFORM
+           COMPUTE DS-CT-SAL-I = DS-CT-EARN-I - DS-CT-DEDN-I
+           MOVE DS-CT-CNT-I    TO DS-CT-CNT
+           MOVE DS-CT-EARN-I   TO DS-CT-EARN
+           MOVE DS-CT-DEDN-I   TO DS-CT-DEDN
+           MOVE DS-CT-SAL-I    TO DS-CT-SAL
+           WRITE DEPT-SUMMARY-RECORD FROM DS-ENDING-LINE
+           CLOSE DEPT-SUMMARY-FILE.
+      *
+      * Appends one row to RUNHIST.LOG for this run.
+      * OPEN EXTEND grows the existing log; if RUNHIST.LOG does not
+      * exist yet, GnuCOBOL fails the EXTEND and OPEN OUTPUT creates
+      * it, same fallback idiom used elsewhere in this program.
+       9600-WRITE-RUN-HISTORY-PARA.
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-HIST-STAT NOT = '00'
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           MOVE P-DATE          TO HIST-DATE
+           MOVE WS-TIME-HH IN P-TIME TO HIST-TIME-HH
+           MOVE WS-TIME-MM IN P-TIME TO HIST-TIME-MM
+           MOVE WS-TIME-SS IN P-TIME TO HIST-TIME-SS
+           MOVE CT-LINE-I       TO HIST-HEADCOUNT
+           MOVE WS-REC-READ-CNT TO HIST-TOT-READ
+           MOVE CT-EARN-I       TO HIST-EARN
+           MOVE CT-DEDN-I       TO HIST-DEDN
+           MOVE CT-SAL-I        TO HIST-SAL
+           WRITE RUN-HISTORY-RECORD FROM HIST-LINE
+           CLOSE RUN-HISTORY-FILE.
+      *
