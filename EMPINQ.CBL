@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPINQ.
+      *****************************************************************
+      * EMPINQ
+      * Online single-employee inquiry. FH06's EMPLOYEE-FILE
+      * is strictly sequential, built for the sort-and-print batch flow,
+      * with no way to look up one employee's current pay/location/
+      * tech/DOB without scanning the whole file by hand.
+      *
+      * EMPFILE.DAT would ideally be reorganized as an indexed file
+      * keyed on EMP-ID for this, but this shop's COBOL runtime has no
+      * indexed file support - the same limitation already documented
+      * for YTDFILE.DAT/DEPTSUM.REP elsewhere in this shop.
+      * EMPFILE.DAT stays a plain sequential file; this program loads
+      * it whole into WS-EMP-TABLE at startup (same shape as WS-YTD-
+      * TABLE) and answers each inquiry with a linear SEARCH keyed on
+      * EMP-ID, which is as close to a quick online inquiry against a
+      * single employee's record as this shop can
+      * deliver without random-access file support.
+      *
+      * WS-EMP-TABLE's fields are hand-declared rather than built with
+      * COPY EMPREC REPLACING EMPLOYEE-RECORD BY <name>, because that
+      * REPLACING substitutes text only - it does not renumber
+      * EMPREC.CPY's leading 01 level, so the copied record comes out
+      * as a sibling top-level record rather than a subordinate OCCURS
+      * entry.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPFILE.DAT'
+                                 FILE STATUS IS WS-EMP-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 79 CHARACTERS
+           RECORDING MODE IS F.
+           COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STAT             PIC X(02)      VALUE SPACES.
+       01  WS-EMP-EOF-FLAG         PIC X(01)      VALUE 'N'.
+           88  WS-EMP-EOF                 VALUE 'Y'.
+       01  WS-EMP-TABLE.
+           03  WS-EMP-ENTRIES OCCURS 500 TIMES INDEXED BY WS-EMP-IDX.
+               05  WS-EMP-ID-T      PIC X(05)      VALUE SPACES.
+               05  WS-EMP-NAME-T    PIC X(15)      VALUE SPACES.
+               05  WS-EMP-LOC-T     PIC X(03)      VALUE SPACES.
+               05  WS-EMP-DOB-T     PIC X(08)      VALUE SPACES.
+               05  WS-EMP-TECH-T    PIC X(05)      VALUE SPACES.
+               05  WS-EMP-EARN-T    PIC 9(05)V99   VALUE ZERO.
+               05  WS-EMP-DEDN-T    PIC 9(05)V99   VALUE ZERO.
+               05  WS-EMP-STATUS-T  PIC X(01)      VALUE SPACES.
+               05  WS-EMP-DEPT-T    PIC X(04)      VALUE SPACES.
+               05  WS-EMP-CURR-T    PIC X(03)      VALUE SPACES.
+       01  WS-EMP-COUNT            PIC 9(03)      VALUE ZERO.
+       01  WS-EMP-FOUND-FLAG       PIC X(01)      VALUE 'N'.
+           88  WS-EMP-FOUND                VALUE 'Y'.
+       01  WS-INQUIRY-ID           PIC X(05).
+       01  WS-AGAIN-FLAG           PIC X(01)      VALUE 'Y'.
+           88  WS-AGAIN                    VALUE 'Y'.
+       01  WS-DISP-EARN            PIC ZZZ,ZZ9.99.
+       01  WS-DISP-DEDN            PIC ZZZ,ZZ9.99.
+       01  WS-DISP-SAL             PIC -ZZZ,ZZ9.99.
+       01  WS-DISP-DOB             PIC X(11).
+      *
+      * EMP-DOB validation working-storage. The actual year/month/day
+      * checks live in shared subprogram DOB-PROG (also used by FH06),
+      * so only the result flag and reason text are kept here.
+      * WS-EMP-DOB-T is passed to DOB-PROG the same way EMP-DOB is
+      * passed from FH06, even though it has no Y/M/D subfields of its
+      * own - DOB-PROG's LINKAGE group overlays the 8 bytes either way.
+       01  WS-DOB-VALID-FLAG        PIC X(01)      VALUE 'Y'.
+           88  WS-DOB-VALID                 VALUE 'Y'.
+       01  WS-DOB-REASON            PIC X(40)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-LOAD-TABLE-PARA
+           PERFORM UNTIL NOT WS-AGAIN
+               PERFORM 2000-INQUIRY-PARA
+           END-PERFORM
+           STOP RUN.
+      *
+       1000-LOAD-TABLE-PARA.
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-STAT NOT = '00'
+               DISPLAY 'UNABLE TO OPEN EMPLOYEE-FILE - STATUS '
+                   WS-EMP-STAT
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EMP-EOF
+               READ EMPLOYEE-FILE
+                   AT END
+                       SET WS-EMP-EOF TO TRUE
+                   NOT AT END
+                       IF WS-EMP-COUNT < 500
+                           ADD 1 TO WS-EMP-COUNT
+                           SET WS-EMP-IDX TO WS-EMP-COUNT
+                           MOVE EMP-ID   TO WS-EMP-ID-T(WS-EMP-IDX)
+                           MOVE EMP-NAME TO WS-EMP-NAME-T(WS-EMP-IDX)
+                           MOVE EMP-LOC  TO WS-EMP-LOC-T(WS-EMP-IDX)
+                           MOVE EMP-DOB  TO WS-EMP-DOB-T(WS-EMP-IDX)
+                           MOVE EMP-TECH TO WS-EMP-TECH-T(WS-EMP-IDX)
+                           MOVE EMP-EARN TO WS-EMP-EARN-T(WS-EMP-IDX)
+                           MOVE EMP-DEDN TO WS-EMP-DEDN-T(WS-EMP-IDX)
+                           MOVE EMP-STATUS
+                               TO WS-EMP-STATUS-T(WS-EMP-IDX)
+                           MOVE EMP-DEPT TO WS-EMP-DEPT-T(WS-EMP-IDX)
+                           MOVE EMP-CURRENCY
+                               TO WS-EMP-CURR-T(WS-EMP-IDX)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE.
+      *
+       2000-INQUIRY-PARA.
+           DISPLAY 'ENTER EMPLOYEE ID (5 CHARS), OR BLANK TO QUIT: '
+           ACCEPT WS-INQUIRY-ID
+           IF WS-INQUIRY-ID = SPACES
+               MOVE 'N' TO WS-AGAIN-FLAG
+           ELSE
+               PERFORM 2100-FIND-EMP-PARA
+               IF WS-EMP-FOUND
+                   PERFORM 2200-DISPLAY-EMP-PARA
+               ELSE
+                   DISPLAY 'NO EMPLOYEE FOUND FOR ID ' WS-INQUIRY-ID
+               END-IF
+           END-IF.
+      *
+       2100-FIND-EMP-PARA.
+           MOVE 'N' TO WS-EMP-FOUND-FLAG
+           SET WS-EMP-IDX TO 1
+           SEARCH WS-EMP-ENTRIES
+               AT END
+                   CONTINUE
+               WHEN WS-EMP-ID-T(WS-EMP-IDX) = WS-INQUIRY-ID
+                   SET WS-EMP-FOUND TO TRUE
+           END-SEARCH.
+      *
+      * Validates WS-EMP-DOB-T (year numeric, month 01-12, valid day
+      * for month with a Feb-29 leap-year check) before it is ever
+      * passed to DATE-PROG's PIC 9(08) linkage item, via the same
+      * shared DOB-PROG subprogram FH06's 8050-VALIDATE-DOB-PARA calls
+      * on the batch side, so a corrupted EMPFILE.DAT record cannot
+      * reach DATE-PROG blind from this inquiry screen either.
+       2150-VALIDATE-DOB-PARA.
+           CALL 'DOB-PROG' USING WS-EMP-DOB-T(WS-EMP-IDX)
+                                  WS-DOB-VALID-FLAG
+                                  WS-DOB-REASON.
+      *
+       2200-DISPLAY-EMP-PARA.
+           MOVE WS-EMP-EARN-T(WS-EMP-IDX) TO WS-DISP-EARN
+           MOVE WS-EMP-DEDN-T(WS-EMP-IDX) TO WS-DISP-DEDN
+           COMPUTE WS-DISP-SAL = WS-EMP-EARN-T(WS-EMP-IDX)
+                               - WS-EMP-DEDN-T(WS-EMP-IDX)
+           PERFORM 2150-VALIDATE-DOB-PARA
+           IF WS-DOB-VALID
+              CALL 'DATE-PROG' USING WS-EMP-DOB-T(WS-EMP-IDX)
+                                      WS-DISP-DOB
+           ELSE
+              MOVE 'INVALID DOB' TO WS-DISP-DOB
+           END-IF
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'EMP-ID        : ' WS-EMP-ID-T(WS-EMP-IDX)
+           DISPLAY 'NAME          : ' WS-EMP-NAME-T(WS-EMP-IDX)
+           DISPLAY 'LOCATION      : ' WS-EMP-LOC-T(WS-EMP-IDX)
+           DISPLAY 'TECHNOLOGY    : ' WS-EMP-TECH-T(WS-EMP-IDX)
+           DISPLAY 'DEPARTMENT    : ' WS-EMP-DEPT-T(WS-EMP-IDX)
+           DISPLAY 'DATE OF BIRTH : ' WS-DISP-DOB
+           DISPLAY 'CURRENCY      : ' WS-EMP-CURR-T(WS-EMP-IDX)
+           DISPLAY 'EARNINGS      : ' WS-DISP-EARN
+           DISPLAY 'DEDUCTION     : ' WS-DISP-DEDN
+           DISPLAY 'NET PAY       : ' WS-DISP-SAL
+           DISPLAY '-------------------------------------------'.
